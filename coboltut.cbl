@@ -11,18 +11,61 @@ FILE-CONTROL.
 *> Define the name associated with the key
        SELECT CustomerFile ASSIGN TO "customers.txt"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS IDNum.
- 
+           *> DYNAMIC lets us keep random Add/Delete/Update/Get
+           *> while also supporting a sequential list-all report
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           *> Lets us find customers by name instead of only by ID
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+*> Running log of who did what to CustomerFile and when. OPTIONAL so
+*> OPEN EXTEND can create it on a brand-new shop's first run instead
+*> of failing outright on a file that doesn't exist yet
+       SELECT OPTIONAL CustomerAudit ASSIGN TO "custaudit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+*> Operator ID/password pairs allowed to sign on. OPTIONAL so a
+*> brand-new shop with no file yet can still sign on with the
+*> built-in default operator and grow this file through normal use
+       SELECT OPTIONAL OperatorFile ASSIGN TO "operators.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 *> Model customer data
 FD CustomerFile.
        01 CustomerData.
-           02 IDNum PIC 99.
-           02 FirstName PIC X(15).
-           02 LastName PIC X(15).
- 
+           *> Shared with every other program that describes a customer
+           *> record (see copybooks/CUSTREC.cpy) - IDNum widened from
+           *> PIC 99 so the key can grow past 99 customers; CustStatus
+           *> 'A' Active, 'I' Inactive (soft-deleted), hard purge of
+           *> Inactive records only happens in the month-end archival job
+           COPY CUSTREC REPLACING ==LEVEL== BY ==02==.
+
+*> One line per Add/Delete/Update/Get against CustomerFile
+FD CustomerAudit.
+       01 AuditRecord.
+           02 AuditTimestamp PIC X(21).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditOperation PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditResult PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditBeforeValues PIC X(32).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditAfterValues PIC X(32).
+           02 FILLER PIC X VALUE SPACE.
+           02 AuditOperatorID PIC X(10).
+
+*> List of operators allowed to sign on
+FD OperatorFile.
+       01 OperatorRecord.
+           02 OpID PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 OpPassword PIC X(10).
+
 WORKING-STORAGE SECTION.
        *> Customer menu choice
        01 Choice PIC 9.
@@ -30,61 +73,223 @@ WORKING-STORAGE SECTION.
        01 StayOpen PIC X VALUE 'Y'.
        *> Tracks whether the customer exists
        01 CustExists PIC X.
- 
+       *> Tracks end of file while browsing sequentially
+       01 EndOfList PIC X.
+       *> Holds the last name typed in for a name search
+       01 SearchLastName PIC X(15).
+       *> Holds a newly entered record while we scan for a duplicate
+       *> name, since the scan's READ NEXT reuses the same FD buffer
+       01 SavedCustomerData.
+           02 SavedIDNum PIC 9(5).
+           02 SavedFirstName PIC X(15).
+           02 SavedLastName PIC X(15).
+           02 SavedMailAddress PIC X(30).
+           02 SavedPhone PIC X(12).
+           02 SavedEmail PIC X(40).
+           02 SavedCustStatus PIC X.
+       *> Tracks whether AddCust found an existing customer with the
+       *> same first and last name
+       01 DupFound PIC X.
+       *> Staging field for validating a typed-in ID before it is
+       *> moved into the numeric IDNum key (ACCEPT into a numeric
+       *> field silently zero-fills garbage instead of flagging it)
+       01 WS-ID-INPUT PIC X(5).
+       *> Menu header stats: how many customers exist and the next
+       *> free ID, so operators stop guess-and-check on AddCust
+       01 WS-CUST-COUNT PIC 9(7).
+       01 WS-MAX-ID PIC 9(5).
+       01 WS-NEXT-ID PIC 9(5).
+       *> Set by every OPEN/READ/WRITE/REWRITE/START/CLOSE against
+       *> CustomerFile. '2x' (invalid key) is already turned into a
+       *> business-facing message by the INVALID KEY clause at each
+       *> call site, so CheckCustomerStatus only flags the categories
+       *> that mean a real I/O problem: '3x' permanent error, '4x'
+       *> logic error, '9x' implementor-defined (e.g. file locked)
+       01 WS-CUSTOMER-STATUS PIC XX.
+       *> Set by OPEN/CLOSE against CustomerAudit. "05" means the
+       *> OPTIONAL file didn't exist yet and OPEN EXTEND just created
+       *> it - a normal first run, not a failure
+       01 WS-AUDIT-STATUS PIC XX.
+       *> Operator sign-on, required before Add/Delete/Update are
+       *> allowed. Get/List/Search stay open to any operator since
+       *> they're read-only and carry no dispute risk
+       01 WS-OPERATOR-ID PIC X(10).
+       01 WS-OPERATOR-PASSWORD PIC X(10).
+       01 WS-OPERATOR-FOUND PIC X VALUE 'N'.
+       01 WS-OPERATOR-EOF PIC X.
+       01 WS-SIGN-ON-TRIES PIC 9 VALUE 0.
+       01 SignedOnFlag PIC X VALUE 'N'.
+           88 OperatorSignedOn VALUE 'Y'.
+       *> Lets a brand-new shop with no operators.txt yet still sign on
+       01 WS-DEFAULT-OPERATOR-ID PIC X(10) VALUE "ADMIN".
+       01 WS-DEFAULT-OPERATOR-PW PIC X(10) VALUE "ADMIN123".
+
 PROCEDURE DIVISION.
 StartPara.
        *> To access data randomly you must use I-O mode
        OPEN I-O CustomerFile.
+       PERFORM CheckCustomerStatus.
+       IF WS-CUSTOMER-STATUS NOT = "00"
+           DISPLAY "Unable to open CustomerFile - customer menu aborted"
+           MOVE 1 TO RETURN-CODE
+           MOVE 'N' TO StayOpen
+       END-IF.
+       *> EXTEND appends to the audit trail, creating it if needed
+       OPEN EXTEND CustomerAudit.
+       *> "05" means the OPTIONAL file didn't exist yet and OPEN just
+       *> created it - a normal first run, not a failure
+       IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+           DISPLAY "Unable to open CustomerAudit - customer menu aborted"
+           MOVE 1 TO RETURN-CODE
+           MOVE 'N' TO StayOpen
+       END-IF.
+       PERFORM SignOn.
        *> Continue execution until StayOpen is N which
        *> happens if the user enters a number not 1 thru 4
        PERFORM UNTIL StayOpen='N'
+           PERFORM ComputeMenuStats
            DISPLAY " "
            DISPLAY "CUSTOMER RECORDS"
+           DISPLAY "Customers on file : " WS-CUST-COUNT
+           DISPLAY "Next available ID : " WS-NEXT-ID
            DISPLAY "1 : Add Customer"
            DISPLAY "2 : Delete Customer"
            DISPLAY "3 : Update Customer"
            DISPLAY "4 : Get Customer"
+           DISPLAY "5 : List All Customers"
+           DISPLAY "6 : Search by Last Name"
            DISPLAY "0 : Quit"
            DISPLAY ": " WITH NO ADVANCING
            ACCEPT Choice
-           *> Execute different paragraphs based on option
+           *> Execute different paragraphs based on option. Add/Delete/
+           *> Update are gated on a successful operator sign-on
            EVALUATE Choice
-               WHEN 1 PERFORM AddCust
-               WHEN 2 PERFORM DeleteCust
-               WHEN 3 PERFORM UpdateCust
+               WHEN 1
+                   IF OperatorSignedOn
+                       PERFORM AddCust
+                   ELSE
+                       PERFORM DenySignOn
+                   END-IF
+               WHEN 2
+                   IF OperatorSignedOn
+                       PERFORM DeleteCust
+                   ELSE
+                       PERFORM DenySignOn
+                   END-IF
+               WHEN 3
+                   IF OperatorSignedOn
+                       PERFORM UpdateCust
+                   ELSE
+                       PERFORM DenySignOn
+                   END-IF
                WHEN 4 PERFORM GetCust
+               WHEN 5 PERFORM ListCust
+               WHEN 6 PERFORM SearchByLastName
                *> When N we jump out of the loop
                WHEN OTHER move 'N' TO StayOpen
            END-EVALUATE
-          
+
        END-PERFORM.
-       *> Close the file and stop execution
-       CLOSE CustomerFile
+       *> Close the files and stop execution
+       CLOSE CustomerFile.
+       PERFORM CheckCustomerStatus.
+       CLOSE CustomerAudit
        STOP RUN.
  
 AddCust.
        DISPLAY " ".
-       DISPLAY "Enter ID : " WITH NO ADVANCING.
-       ACCEPT IDNum.
-       DISPLAY "Enter First Name : "  WITH NO ADVANCING.
-       ACCEPT FirstName.
-       DISPLAY "Enter Last Name : " WITH NO ADVANCING.
-       ACCEPT LastName.
+       PERFORM WITH TEST AFTER UNTIL WS-ID-INPUT IS NUMERIC
+           DISPLAY "Enter ID : " WITH NO ADVANCING
+           ACCEPT WS-ID-INPUT
+           IF WS-ID-INPUT IS NOT NUMERIC
+               DISPLAY "ID must be numeric"
+           END-IF
+       END-PERFORM.
+       MOVE WS-ID-INPUT TO IDNum.
+       PERFORM WITH TEST AFTER UNTIL FUNCTION TRIM(FirstName) NOT = SPACES
+           DISPLAY "Enter First Name : "  WITH NO ADVANCING
+           ACCEPT FirstName
+           IF FUNCTION TRIM(FirstName) = SPACES
+               DISPLAY "First Name cannot be blank"
+           END-IF
+       END-PERFORM.
+       PERFORM WITH TEST AFTER UNTIL FUNCTION TRIM(LastName) NOT = SPACES
+           DISPLAY "Enter Last Name : " WITH NO ADVANCING
+           ACCEPT LastName
+           IF FUNCTION TRIM(LastName) = SPACES
+               DISPLAY "Last Name cannot be blank"
+           END-IF
+       END-PERFORM.
+       DISPLAY "Enter Mailing Address : " WITH NO ADVANCING.
+       ACCEPT MailAddress.
+       DISPLAY "Enter Phone : " WITH NO ADVANCING.
+       ACCEPT Phone.
+       DISPLAY "Enter Email : " WITH NO ADVANCING.
+       ACCEPT Email.
+       SET CustActive TO TRUE.
+       *> Save the new record before we reuse the FD buffer to scan
+       *> for an existing customer with the same name
+       MOVE CustomerData TO SavedCustomerData.
+       PERFORM CheckDuplicateName.
+       MOVE SavedCustomerData TO CustomerData.
+       IF DupFound = 'Y'
+           DISPLAY "Warning: a customer named " FirstName " " LastName
+               " already exists"
+       END-IF.
        DISPLAY " ".
        *> Write customer data or display error if ID taken
+       MOVE SPACES TO AuditBeforeValues.
+       STRING FirstName LastName DELIMITED BY SIZE INTO AuditAfterValues.
+       MOVE 'OK' TO AuditResult.
+       MOVE 0 TO RETURN-CODE.
        WRITE CustomerData
-           INVALID KEY DISPLAY "ID Taken"
+           INVALID KEY
+               DISPLAY "ID Taken"
+               MOVE 'FAILED' TO AuditResult
+               MOVE 1 TO RETURN-CODE
        END-WRITE.
- 
- 
+       PERFORM CheckCustomerStatus.
+       MOVE 'ADD' TO AuditOperation.
+       PERFORM WriteAudit.
+
+
 DeleteCust.
+       MOVE 'Y' TO CustExists.
        DISPLAY " ".
        DISPLAY "Enter Customer ID to Delete : " WITH NO ADVANCING.
        ACCEPT IDNum.
-       *> Delete customer based on ID
-       DELETE CustomerFile
-       INVALID KEY DISPLAY "Key Doesn't Exist"
-       END-DELETE.
+       *> Read first so we can capture the before-values for the audit log
+       READ CustomerFile
+           INVALID KEY MOVE 'N' TO CustExists
+       END-READ.
+       PERFORM CheckCustomerStatus.
+       IF CustExists = 'Y' AND CustInactive
+           MOVE 'N' TO CustExists
+       END-IF.
+       IF CustExists = 'Y'
+           STRING FirstName LastName DELIMITED BY SIZE INTO AuditBeforeValues
+           *> Soft delete: flip the status flag instead of removing the
+           *> record, so it can still be restored later
+           SET CustInactive TO TRUE
+           STRING FirstName LastName DELIMITED BY SIZE INTO AuditAfterValues
+           MOVE 'OK' TO AuditResult
+           MOVE 0 TO RETURN-CODE
+           REWRITE CustomerData
+               INVALID KEY
+                   DISPLAY "Customer Not Deleted"
+                   MOVE 'FAILED' TO AuditResult
+                   MOVE 1 TO RETURN-CODE
+           END-REWRITE
+           PERFORM CheckCustomerStatus
+       ELSE
+           DISPLAY "Key Doesn't Exist"
+           MOVE SPACES TO AuditBeforeValues
+           MOVE SPACES TO AuditAfterValues
+           MOVE 'FAILED' TO AuditResult
+           MOVE 1 TO RETURN-CODE
+       END-IF.
+       MOVE 'DELETE' TO AuditOperation.
+       PERFORM WriteAudit.
  
 UpdateCust.
        MOVE 'Y' TO CustExists.
@@ -95,19 +300,53 @@ UpdateCust.
        READ CustomerFile
            INVALID KEY MOVE 'N' TO CustExists
        END-READ.
+       PERFORM CheckCustomerStatus.
+       IF CustExists = 'Y' AND CustInactive
+           MOVE 'N' TO CustExists
+       END-IF.
        *> Display error because ID doesn't exist
        IF CustExists='N'
            DISPLAY "Customer Doesn't Exist"
+           MOVE SPACES TO AuditBeforeValues
+           MOVE SPACES TO AuditAfterValues
+           MOVE 'FAILED' TO AuditResult
+           MOVE 1 TO RETURN-CODE
        ELSE
-           DISPLAY "Enter the New First Name : " WITH NO ADVANCING
-           ACCEPT FirstName
-           DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
-           ACCEPT LastName
+           STRING FirstName LastName DELIMITED BY SIZE INTO AuditBeforeValues
+           PERFORM WITH TEST AFTER UNTIL FUNCTION TRIM(FirstName) NOT = SPACES
+               DISPLAY "Enter the New First Name : " WITH NO ADVANCING
+               ACCEPT FirstName
+               IF FUNCTION TRIM(FirstName) = SPACES
+                   DISPLAY "First Name cannot be blank"
+               END-IF
+           END-PERFORM
+           PERFORM WITH TEST AFTER UNTIL FUNCTION TRIM(LastName) NOT = SPACES
+               DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
+               ACCEPT LastName
+               IF FUNCTION TRIM(LastName) = SPACES
+                   DISPLAY "Last Name cannot be blank"
+               END-IF
+           END-PERFORM
+           DISPLAY "Enter the New Mailing Address : " WITH NO ADVANCING
+           ACCEPT MailAddress
+           DISPLAY "Enter the New Phone : " WITH NO ADVANCING
+           ACCEPT Phone
+           DISPLAY "Enter the New Email : " WITH NO ADVANCING
+           ACCEPT Email
+           STRING FirstName LastName DELIMITED BY SIZE INTO AuditAfterValues
+           MOVE 'OK' TO AuditResult
+           MOVE 0 TO RETURN-CODE
+           *> Update record for matching ID
+           REWRITE CustomerData
+               INVALID KEY
+                   DISPLAY "Customer Not Updated"
+                   MOVE 'FAILED' TO AuditResult
+                   MOVE 1 TO RETURN-CODE
+           END-REWRITE
+           PERFORM CheckCustomerStatus
        END-IF.
-       *> Update record for matching ID
-       REWRITE CustomerData
-           INVALID KEY DISPLAY "Customer Not Updated"
-       END-REWRITE.
+       MOVE 'UPDATE' TO AuditOperation.
+       PERFORM WriteAudit.
  
  
 GetCust.
@@ -120,14 +359,201 @@ GetCust.
        READ CustomerFile
            INVALID KEY MOVE 'N' TO CustExists
        END-READ.
+       PERFORM CheckCustomerStatus.
+       IF CustExists = 'Y' AND CustInactive
+           MOVE 'N' TO CustExists
+       END-IF.
        *> Display error
        IF CustExists='N'
            DISPLAY "Customer Doesn't Exist"
+           MOVE SPACES TO AuditAfterValues
+           MOVE 'FAILED' TO AuditResult
+           MOVE 1 TO RETURN-CODE
        ELSE
            DISPLAY "ID : " IDNum
            DISPLAY "First Name : " FirstName
            DISPLAY "Last Name : " LastName
-END-IF.
+           DISPLAY "Address : " MailAddress
+           DISPLAY "Phone : " Phone
+           DISPLAY "Email : " Email
+           STRING FirstName LastName DELIMITED BY SIZE INTO AuditAfterValues
+           MOVE 'OK' TO AuditResult
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+       MOVE SPACES TO AuditBeforeValues.
+       MOVE 'GET' TO AuditOperation.
+       PERFORM WriteAudit.
+
+ListCust.
+       DISPLAY " ".
+       DISPLAY "CUSTOMER LIST".
+       MOVE 'N' TO EndOfList.
+       *> Walk the file sequentially from the lowest key
+       MOVE LOW-VALUES TO IDNum.
+       START CustomerFile KEY IS NOT LESS THAN IDNum
+           INVALID KEY MOVE 'Y' TO EndOfList
+       END-START.
+       PERFORM CheckCustomerStatus.
+       PERFORM UNTIL EndOfList = 'Y'
+           READ CustomerFile NEXT RECORD
+               AT END MOVE 'Y' TO EndOfList
+           END-READ
+           PERFORM CheckCustomerStatus
+           IF EndOfList NOT = 'Y' AND CustActive
+               DISPLAY IDNum " " FirstName " " LastName
+           END-IF
+       END-PERFORM.
 
+SearchByLastName.
+       DISPLAY " ".
+       DISPLAY "Enter Last Name to Search : " WITH NO ADVANCING.
+       ACCEPT SearchLastName.
+       MOVE SearchLastName TO LastName.
+       MOVE 'N' TO EndOfList.
+       *> Position to the first record at or after the requested name
+       START CustomerFile KEY IS NOT LESS THAN LastName
+           INVALID KEY
+               MOVE 'Y' TO EndOfList
+               DISPLAY "No Matches Found"
+       END-START.
+       PERFORM CheckCustomerStatus.
+       PERFORM UNTIL EndOfList = 'Y'
+           READ CustomerFile NEXT RECORD
+               AT END MOVE 'Y' TO EndOfList
+           END-READ
+           PERFORM CheckCustomerStatus
+           IF EndOfList NOT = 'Y'
+               *> Duplicates are returned in key order; stop once we
+               *> pass the last matching last name
+               IF LastName = SearchLastName
+                   IF CustActive
+                       DISPLAY IDNum " " FirstName " " LastName
+                   END-IF
+               ELSE
+                   MOVE 'Y' TO EndOfList
+               END-IF
+           END-IF
+       END-PERFORM.
 
+ComputeMenuStats.
+       MOVE 0 TO WS-CUST-COUNT.
+       MOVE 0 TO WS-MAX-ID.
+       MOVE 'N' TO EndOfList.
+       MOVE LOW-VALUES TO IDNum.
+       START CustomerFile KEY IS NOT LESS THAN IDNum
+           INVALID KEY MOVE 'Y' TO EndOfList
+       END-START.
+       PERFORM CheckCustomerStatus.
+       PERFORM UNTIL EndOfList = 'Y'
+           READ CustomerFile NEXT RECORD
+               AT END MOVE 'Y' TO EndOfList
+           END-READ
+           PERFORM CheckCustomerStatus
+           IF EndOfList NOT = 'Y'
+               IF CustActive
+                   ADD 1 TO WS-CUST-COUNT
+               END-IF
+               *> IDs must never be reissued, so track the high-water
+               *> mark across active and inactive records alike
+               IF IDNum > WS-MAX-ID
+                   MOVE IDNum TO WS-MAX-ID
+               END-IF
+           END-IF
+       END-PERFORM.
+       COMPUTE WS-NEXT-ID = WS-MAX-ID + 1.
+
+CheckDuplicateName.
+       MOVE 'N' TO DupFound.
+       MOVE 'N' TO EndOfList.
+       MOVE SavedLastName TO LastName.
+       START CustomerFile KEY IS NOT LESS THAN LastName
+           INVALID KEY MOVE 'Y' TO EndOfList
+       END-START.
+       PERFORM CheckCustomerStatus.
+       PERFORM UNTIL EndOfList = 'Y'
+           READ CustomerFile NEXT RECORD
+               AT END MOVE 'Y' TO EndOfList
+           END-READ
+           PERFORM CheckCustomerStatus
+           IF EndOfList NOT = 'Y'
+               IF LastName = SavedLastName
+                   IF FirstName = SavedFirstName AND CustActive
+                       MOVE 'Y' TO DupFound
+                       MOVE 'Y' TO EndOfList
+                   END-IF
+               ELSE
+                   MOVE 'Y' TO EndOfList
+               END-IF
+           END-IF
+       END-PERFORM.
+
+WriteAudit.
+       *> AuditOperation/AuditIDNum/AuditResult/Before/After must be
+       *> set by the caller before this is performed
+       MOVE FUNCTION CURRENT-DATE TO AuditTimestamp.
+       MOVE IDNum TO AuditIDNum.
+       MOVE WS-OPERATOR-ID TO AuditOperatorID.
+       WRITE AuditRecord.
+
+SignOn.
+       DISPLAY " ".
+       DISPLAY "Operator Sign-On".
+       PERFORM WITH TEST AFTER
+               UNTIL OperatorSignedOn OR WS-SIGN-ON-TRIES NOT < 3
+           DISPLAY "Operator ID : " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY "Password : " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-PASSWORD
+           PERFORM ValidateOperator
+           IF OperatorSignedOn
+               DISPLAY "Signed on as " WS-OPERATOR-ID
+           ELSE
+               ADD 1 TO WS-SIGN-ON-TRIES
+               DISPLAY "Invalid operator ID or password"
+           END-IF
+       END-PERFORM.
+       IF NOT OperatorSignedOn
+           DISPLAY "Sign-on failed - Add/Delete/Update are disabled "
+               "this session"
+       END-IF.
+
+ValidateOperator.
+       MOVE 'N' TO WS-OPERATOR-FOUND.
+       IF WS-OPERATOR-ID = WS-DEFAULT-OPERATOR-ID
+               AND WS-OPERATOR-PASSWORD = WS-DEFAULT-OPERATOR-PW
+           MOVE 'Y' TO WS-OPERATOR-FOUND
+       ELSE
+           MOVE 'N' TO WS-OPERATOR-EOF
+           OPEN INPUT OperatorFile
+           PERFORM UNTIL WS-OPERATOR-EOF = 'Y' OR WS-OPERATOR-FOUND = 'Y'
+               READ OperatorFile
+                   AT END MOVE 'Y' TO WS-OPERATOR-EOF
+               END-READ
+               IF WS-OPERATOR-EOF NOT = 'Y'
+                   IF OpID = WS-OPERATOR-ID
+                           AND OpPassword = WS-OPERATOR-PASSWORD
+                       MOVE 'Y' TO WS-OPERATOR-FOUND
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE OperatorFile
+       END-IF.
+       IF WS-OPERATOR-FOUND = 'Y'
+           SET OperatorSignedOn TO TRUE
+       END-IF.
+
+DenySignOn.
+       DISPLAY " ".
+       DISPLAY "Sign-on required before Add/Delete/Update operations".
+
+CheckCustomerStatus.
+       *> Surfaces real CustomerFile I/O problems (file missing,
+       *> locked, disk full, etc). '2x' invalid-key statuses are left
+       *> alone here - every call site already turns those into a
+       *> business-facing message via its own INVALID KEY/AT END clause
+       IF WS-CUSTOMER-STATUS (1:1) = "3" OR WS-CUSTOMER-STATUS (1:1) = "4"
+               OR WS-CUSTOMER-STATUS (1:1) = "9"
+           DISPLAY "CustomerFile I/O error, status: " WS-CUSTOMER-STATUS
+           MOVE 1 TO RETURN-CODE
+       END-IF.
 
