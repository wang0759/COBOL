@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLITLINE.
+      *****************************************************************
+      *  Generic flat-file line splitter factored out of CH6UNSTRING  *
+      *  so any conversion job can drive the same engine instead of   *
+      *  copy-pasting the trim/UNSTRING logic for each new file.      *
+      *  Trims trailing spaces off LRawLine, then splits what's left  *
+      *  on LDelim into up to three columns. Column count and meaning *
+      *  stay the caller's business - this just splits and reports    *
+      *  how many columns it actually found.                          *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  WS-TRIM-END   PIC 999.
+
+       LINKAGE SECTION.
+           01 LRawLine     PIC X(275).
+           01 LDelim       PIC X.
+           01 LCol1        PIC X(100).
+           01 LCol2        PIC X(100).
+           01 LCol3        PIC X(100).
+           01 LFieldCount  PIC 9.
+
+       PROCEDURE DIVISION USING LRawLine, LDelim, LCol1, LCol2, LCol3,
+               LFieldCount.
+
+           PERFORM VARYING WS-TRIM-END FROM 275 BY -1
+               UNTIL LRawLine(WS-TRIM-END:1) NOT = SPACE
+                  OR WS-TRIM-END = 1
+           END-PERFORM.
+
+           MOVE SPACES TO LCol1 LCol2 LCol3.
+           MOVE 0 TO LFieldCount.
+           UNSTRING LRawLine(1:WS-TRIM-END) DELIMITED BY LDelim
+               INTO LCol1
+                    LCol2
+                    LCol3
+               TALLYING IN LFieldCount
+           END-UNSTRING.
+
+       EXIT PROGRAM.
+
+       END PROGRAM SPLITLINE.
