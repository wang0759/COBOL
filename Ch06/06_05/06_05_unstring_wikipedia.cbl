@@ -7,8 +7,25 @@
 	   SELECT WIKI ASSIGN TO "wikipedia.csv"
 		 ORGANIZATION IS LINE SEQUENTIAL.
 	
-       SELECT NEWWIKI ASSIGN TO "wikipedia.dat"
-         ORGANIZATION IS LINE SEQUENTIAL.	   
+       SELECT OPTIONAL NEWWIKI ASSIGN TO "wikipedia.dat"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       *> Rows that fail to UNSTRING into all three fields cleanly
+       *> are diverted here instead of polluting wikipedia.dat
+       SELECT OPTIONAL REJECTWIKI ASSIGN TO "wikipedia_reject.dat"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       *> Column layout (delimiter + which source column maps to
+       *> which target field). OPTIONAL so a shop with no override
+       *> yet just gets the TOPIC,ID,COMMENT/comma defaults below
+       SELECT OPTIONAL LAYOUTCFG ASSIGN TO "layout.cfg"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       *> Records-read checkpoint, rewritten every WS-CHECKPOINT-
+       *> INTERVAL records so a rerun after an abend can skip the
+       *> records already converted instead of starting over
+       SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+         ORGANIZATION IS LINE SEQUENTIAL.
           
                
        DATA DIVISION.
@@ -23,6 +40,22 @@
 	       05  NEW-TOPIC       PIC X(50).
            05  NEW-ID          PIC 9(8).
 		   05  NEW-COMMENT     PIC X(100).
+
+       FD REJECTWIKI.
+       01 REJECT-RECORD       PIC X(275).
+
+       FD LAYOUTCFG.
+       01 LAYOUT-RECORD.
+           05  CFG-DELIM       PIC X.
+           05  CFG-COL-1       PIC X(4).
+           05  CFG-COL-2       PIC X(4).
+           05  CFG-COL-3       PIC X(4).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05  CKPT-READ-COUNT       PIC 9(5).
+           05  CKPT-CONVERTED-COUNT  PIC 9(5).
+           05  CKPT-REJECTED-COUNT   PIC 9(5).
 		  
 	   
 			
@@ -36,7 +69,43 @@
 		   05  WS-COMMENT     PIC X(100).
           
 		   
-           05  STRINGEND      PIC 99.		   
+	   *> UNSTRING fields-populated count, used to tell a clean
+	   *> 3-field row from a malformed one
+	   05  WS-FIELD-COUNT  PIC 9.
+
+	   *> Summary counts displayed at 0300-STOP-RUN
+	   05  WS-READ-COUNT       PIC 9(5) VALUE ZERO.
+	   05  WS-CONVERTED-COUNT  PIC 9(5) VALUE ZERO.
+	   05  WS-REJECTED-COUNT   PIC 9(5) VALUE ZERO.
+
+	   *> Delimiter and column-to-field mapping, loaded from
+	   *> layout.cfg at startup; these VALUEs are the defaults
+	   *> (comma-delimited, TOPIC/ID/COMMENT in that order)
+	   *> when no layout.cfg is present yet
+	   05  WS-DELIM        PIC X VALUE ','.
+	   05  WS-COL-1-FIELD  PIC X(4) VALUE 'TOPC'.
+	   05  WS-COL-2-FIELD  PIC X(4) VALUE 'ID  '.
+	   05  WS-COL-3-FIELD  PIC X(4) VALUE 'CMNT'.
+
+	   *> Raw UNSTRING targets, mapped onto WS-TOPIC/ID/COMMENT
+	   *> afterwards according to the column layout above
+	   05  WS-RAW-COL-1    PIC X(100).
+	   05  WS-RAW-COL-2    PIC X(100).
+	   05  WS-RAW-COL-3    PIC X(100).
+
+	   05  WS-LAYOUT-EOF   PIC X VALUE 'N'.
+
+	   *> Restart/checkpoint support: every WS-CHECKPOINT-INTERVAL
+	   *> records the counts-so-far are saved to CHECKPOINT-FILE;
+	   *> a rerun that finds one there skips the records already
+	   *> converted and resumes (appending) from that point
+	   05  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+	   05  WS-CHECKPOINT-QUOT     PIC 9(5).
+	   05  WS-CHECKPOINT-REM      PIC 9(5).
+	   05  WS-SKIP-COUNT          PIC 9(5) VALUE ZERO.
+	   05  WS-CHECKPOINT-EOF      PIC X VALUE 'N'.
+	   05  WS-RESUMING            PIC X VALUE 'N'.
+	       88  WS-IS-RESUMING         VALUE 'Y'.
 		   
     
 
@@ -46,44 +115,148 @@
        PROCEDURE DIVISION.
        
 	   0100-BEGIN.
-		    
+
+		   PERFORM 0150-LOAD-LAYOUT.
+		   PERFORM 0160-LOAD-CHECKPOINT.
+
 		   OPEN INPUT WIKI.
-		   OPEN OUTPUT NEWWIKI.
-	
+		   IF WS-IS-RESUMING
+		       OPEN EXTEND NEWWIKI
+		       OPEN EXTEND REJECTWIKI
+		   ELSE
+		       OPEN OUTPUT NEWWIKI
+		       OPEN OUTPUT REJECTWIKI
+		   END-IF.
+
 		   READ WIKI
 			AT END SET ENDOFFILE TO TRUE
 			END-READ.
-		  		   
+
+		   *> Fast-forward past records already converted in an
+		   *> earlier run before real processing begins
+		   PERFORM WS-SKIP-COUNT TIMES
+		       IF NOT ENDOFFILE
+		           READ WIKI
+		               AT END SET ENDOFFILE TO TRUE
+		           END-READ
+		       END-IF
+		   END-PERFORM.
+
            PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
-		 
+
 		   PERFORM 0300-STOP-RUN.
-	   
+
+	   0150-LOAD-LAYOUT.
+
+		   OPEN INPUT LAYOUTCFG.
+		   READ LAYOUTCFG
+		       AT END MOVE 'Y' TO WS-LAYOUT-EOF
+		   END-READ.
+		   IF WS-LAYOUT-EOF NOT = 'Y'
+		       MOVE CFG-DELIM TO WS-DELIM
+		       MOVE CFG-COL-1 TO WS-COL-1-FIELD
+		       MOVE CFG-COL-2 TO WS-COL-2-FIELD
+		       MOVE CFG-COL-3 TO WS-COL-3-FIELD
+		   END-IF.
+		   CLOSE LAYOUTCFG.
+
+	   0160-LOAD-CHECKPOINT.
+
+		   OPEN INPUT CHECKPOINT-FILE.
+		   READ CHECKPOINT-FILE
+		       AT END MOVE 'Y' TO WS-CHECKPOINT-EOF
+		   END-READ.
+		   IF WS-CHECKPOINT-EOF NOT = 'Y'
+		       MOVE CKPT-READ-COUNT TO WS-READ-COUNT
+		       MOVE CKPT-READ-COUNT TO WS-SKIP-COUNT
+		       MOVE CKPT-CONVERTED-COUNT TO WS-CONVERTED-COUNT
+		       MOVE CKPT-REJECTED-COUNT TO WS-REJECTED-COUNT
+		       SET WS-IS-RESUMING TO TRUE
+		   END-IF.
+		   CLOSE CHECKPOINT-FILE.
+
 	   0200-PROCESS-RECORDS.
-	       
-		   PERFORM VARYING STRINGEND FROM 275 BY -1
-              UNTIL DETAILS(STRINGEND:1) NOT = SPACE
-		   END-PERFORM.
-			  
-           UNSTRING DETAILS(1:STRINGEND) DELIMITED BY ","
-             INTO WS-TOPIC
-			      WS-ID
-				  WS-COMMENT
-           END-UNSTRING.
-		   
-           MOVE WS-TOPIC TO NEW-TOPIC.
-		   MOVE WS-ID TO NEW-ID.
-		   MOVE WS-COMMENT TO NEW-COMMENT.
-		 
-		   WRITE WIKI-RECORD.
-		   READ WIKI 
+
+		   ADD 1 TO WS-READ-COUNT.
+
+		   *> Split/trim is a reusable engine now, so other
+		   *> flat-file jobs can CALL it too
+		   CALL 'SPLITLINE' USING DETAILS, WS-DELIM,
+		       WS-RAW-COL-1, WS-RAW-COL-2, WS-RAW-COL-3,
+		       WS-FIELD-COUNT
+		   END-CALL.
+
+		   *> Map each raw column onto its target field
+		   *> per the configured layout, whichever order the
+		   *> source columns actually come in
+		   EVALUATE WS-COL-1-FIELD
+		       WHEN 'TOPC' MOVE WS-RAW-COL-1 TO WS-TOPIC
+		       WHEN 'ID  ' MOVE WS-RAW-COL-1 TO WS-ID
+		       WHEN 'CMNT' MOVE WS-RAW-COL-1 TO WS-COMMENT
+		   END-EVALUATE.
+		   EVALUATE WS-COL-2-FIELD
+		       WHEN 'TOPC' MOVE WS-RAW-COL-2 TO WS-TOPIC
+		       WHEN 'ID  ' MOVE WS-RAW-COL-2 TO WS-ID
+		       WHEN 'CMNT' MOVE WS-RAW-COL-2 TO WS-COMMENT
+		   END-EVALUATE.
+		   EVALUATE WS-COL-3-FIELD
+		       WHEN 'TOPC' MOVE WS-RAW-COL-3 TO WS-TOPIC
+		       WHEN 'ID  ' MOVE WS-RAW-COL-3 TO WS-ID
+		       WHEN 'CMNT' MOVE WS-RAW-COL-3 TO WS-COMMENT
+		   END-EVALUATE.
+
+		   *> A clean row fills all 3 fields with a numeric ID;
+		   *> anything else is diverted to the reject file
+		   IF WS-FIELD-COUNT = 3 AND WS-ID IS NUMERIC
+		       MOVE WS-TOPIC TO NEW-TOPIC
+		       MOVE WS-ID TO NEW-ID
+		       MOVE WS-COMMENT TO NEW-COMMENT
+		       WRITE WIKI-RECORD
+		       ADD 1 TO WS-CONVERTED-COUNT
+		   ELSE
+		       MOVE DETAILS TO REJECT-RECORD
+		       WRITE REJECT-RECORD
+		       ADD 1 TO WS-REJECTED-COUNT
+		   END-IF.
+
+		   *> Checkpoint every N records so a rerun only has to
+		   *> redo the tail end
+		   DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+		       GIVING WS-CHECKPOINT-QUOT
+		       REMAINDER WS-CHECKPOINT-REM
+		   END-DIVIDE.
+		   IF WS-CHECKPOINT-REM = 0
+		       PERFORM 0170-WRITE-CHECKPOINT
+		   END-IF.
+
+		   READ WIKI
 			 AT END SET ENDOFFILE TO TRUE
 		   END-READ.
-	   
+
 	   0200-END.
-	   
-	   0300-STOP-RUN.	
-		
-           CLOSE WIKI, NEWWIKI.		
+
+	   0170-WRITE-CHECKPOINT.
+
+		   OPEN OUTPUT CHECKPOINT-FILE.
+		   MOVE WS-READ-COUNT TO CKPT-READ-COUNT.
+		   MOVE WS-CONVERTED-COUNT TO CKPT-CONVERTED-COUNT.
+		   MOVE WS-REJECTED-COUNT TO CKPT-REJECTED-COUNT.
+		   WRITE CHECKPOINT-RECORD.
+		   CLOSE CHECKPOINT-FILE.
+
+	   0300-STOP-RUN.
+
+           DISPLAY "Records read:      " WS-READ-COUNT.
+           DISPLAY "Records converted: " WS-CONVERTED-COUNT.
+           DISPLAY "Records rejected:  " WS-REJECTED-COUNT.
+
+           CLOSE WIKI, NEWWIKI, REJECTWIKI.
+
+           *> Conversion finished cleanly - clear the checkpoint so
+           *> the next run starts from the beginning of a new file
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
            STOP RUN.
-           
+
           END PROGRAM CH6UNSTRING.
