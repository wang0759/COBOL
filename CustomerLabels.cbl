@@ -0,0 +1,92 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTLABELS.
+*> Prints mailing labels for every Active customer in CustomerFile -
+*> same CustActive filter ListCust (coboltut.cbl) uses, so a soft-
+*> deleted customer never gets mail. One label per customer: name
+*> line, address line, blank separator line.
+*> Runs standalone; GOBACK + RETURN-CODE report success/failure.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+       SELECT LabelFile ASSIGN TO "custlabels.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LABEL-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+*> Shared with coboltut.cbl/CUSTBACKUP via copybooks/CUSTREC.cpy
+FD CustomerFile.
+       01 CustomerData.
+           COPY CUSTREC REPLACING ==LEVEL== BY ==02==.
+
+FD LabelFile.
+       01 LabelLine PIC X(40).
+
+WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX.
+       01 WS-LABEL-STATUS PIC XX.
+*> Generic record-driven read/process loop control field, shared via
+*> copybooks/BATCHEOF.cpy (generalized from tut5forWhile's iteration)
+       COPY BATCHEOF.
+       01 WS-LABEL-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-NAME-LINE.
+           02 WS-N-FIRSTNAME PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 WS-N-LASTNAME PIC X(15).
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT CustomerFile.
+       IF WS-CUSTOMER-STATUS NOT = "00"
+           DISPLAY "CUSTLABELS: unable to open CustomerFile, status "
+               WS-CUSTOMER-STATUS
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       OPEN OUTPUT LabelFile.
+       IF WS-LABEL-STATUS NOT = "00"
+           DISPLAY "CUSTLABELS: unable to open custlabels.txt, status "
+               WS-LABEL-STATUS
+           CLOSE CustomerFile
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       PERFORM ReadCustomer.
+       PERFORM UNTIL AtEndOfFile
+           PERFORM ProcessCustomer
+           PERFORM ReadCustomer
+       END-PERFORM.
+       CLOSE CustomerFile
+       CLOSE LabelFile.
+       DISPLAY "Customer labels complete. Labels printed: " WS-LABEL-COUNT.
+       MOVE 0 TO RETURN-CODE.
+       GOBACK.
+
+ReadCustomer.
+       READ CustomerFile
+           AT END MOVE 'Y' TO EndOfFile
+       END-READ.
+
+ProcessCustomer.
+       IF CustActive
+           PERFORM WriteLabel
+       END-IF.
+
+WriteLabel.
+       MOVE FirstName TO WS-N-FIRSTNAME.
+       MOVE LastName TO WS-N-LASTNAME.
+       MOVE SPACES TO LabelLine.
+       MOVE WS-NAME-LINE TO LabelLine.
+       WRITE LabelLine.
+       MOVE SPACES TO LabelLine.
+       MOVE MailAddress TO LabelLine.
+       WRITE LabelLine.
+       MOVE SPACES TO LabelLine.
+       WRITE LabelLine.
+       ADD 1 TO WS-LABEL-COUNT.
