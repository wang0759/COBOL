@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CENTURYWINDOW.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SYS-DATE.
+           05  WS-SYS-YEAR     PIC 9999.
+           05  WS-SYS-MONTH    PIC 99.
+           05  WS-SYS-DAY      PIC 99.
+       01  WS-SYS-CENTURY      PIC 99.
+       01  WS-SYS-YY           PIC 99.
+
+       LINKAGE SECTION.
+       01 LTwoDigitYear    PIC 99.
+       01 LFourDigitYear   PIC 9999.
+
+       PROCEDURE DIVISION USING LTwoDigitYear, LFourDigitYear.
+
+       0100-EXPAND-YEAR.
+
+      *> Expands a 2-digit year into a 4-digit one using a sliding
+      *> window anchored to the system date instead of a hardcoded
+      *> +1900/+2000, so the answer stays right across a century
+      *> rollover
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           DIVIDE WS-SYS-YEAR BY 100 GIVING WS-SYS-CENTURY
+               REMAINDER WS-SYS-YY.
+
+      *> A 2-digit year no later than the current one belongs to
+      *> this century; anything later must be the previous century,
+      *> since the usual caller (a birth year) can't be in the future
+           IF LTwoDigitYear <= WS-SYS-YY
+               COMPUTE LFourDigitYear =
+                   WS-SYS-CENTURY * 100 + LTwoDigitYear
+           ELSE
+               COMPUTE LFourDigitYear =
+                   (WS-SYS-CENTURY - 1) * 100 + LTwoDigitYear
+           END-IF.
+
+       EXIT PROGRAM.
+
+       END PROGRAM CENTURYWINDOW.
