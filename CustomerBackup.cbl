@@ -0,0 +1,83 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTBACKUP.
+*> Nightly companion to tutorial10 (coboltut.cbl). Reads CustomerFile
+*> sequentially and writes a flat backup/report file so customers.txt
+*> can be recovered from if it is ever lost or corrupted.
+*> Runs standalone, or as the extract step of JOBDRIVER's nightly
+*> chain (GOBACK + RETURN-CODE report success/failure either way)
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+       SELECT BackupFile ASSIGN TO "custbackup.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BACKUP-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+*> Shared with coboltut.cbl via copybooks/CUSTREC.cpy so this FD can
+*> never drift out of sync with the real CustomerFile layout again
+FD CustomerFile.
+       01 CustomerData.
+           COPY CUSTREC REPLACING ==LEVEL== BY ==02==.
+
+*> Shared with CustomerReport.cbl via copybooks/CUSTBACKREC.cpy
+FD BackupFile.
+       COPY CUSTBACKREC.
+
+WORKING-STORAGE SECTION.
+*> Generic record-driven read/process loop control field, shared via
+*> copybooks/BATCHEOF.cpy (generalized from tut5forWhile's iteration)
+       COPY BATCHEOF.
+       01 RecordCount PIC 9(7) VALUE ZERO.
+       01 WS-CUSTOMER-STATUS PIC XX.
+       01 WS-BACKUP-STATUS PIC XX.
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT CustomerFile.
+       IF WS-CUSTOMER-STATUS NOT = "00"
+           DISPLAY "CUSTBACKUP: unable to open CustomerFile, status "
+               WS-CUSTOMER-STATUS
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       OPEN OUTPUT BackupFile.
+       IF WS-BACKUP-STATUS NOT = "00"
+           DISPLAY "CUSTBACKUP: unable to open BackupFile, status "
+               WS-BACKUP-STATUS
+           CLOSE CustomerFile
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       PERFORM ReadCustomer.
+       PERFORM UNTIL AtEndOfFile
+           PERFORM WriteBackupRecord
+           PERFORM ReadCustomer
+       END-PERFORM.
+       CLOSE CustomerFile
+       CLOSE BackupFile.
+       DISPLAY "Customer backup complete. Records written: " RecordCount.
+       MOVE 0 TO RETURN-CODE.
+       GOBACK.
+
+ReadCustomer.
+       READ CustomerFile
+           AT END MOVE 'Y' TO EndOfFile
+       END-READ.
+
+WriteBackupRecord.
+       MOVE IDNum TO BackupIDNum.
+       MOVE FirstName TO BackupFirstName.
+       MOVE LastName TO BackupLastName.
+       MOVE MailAddress TO BackupMailAddress.
+       MOVE Phone TO BackupPhone.
+       MOVE Email TO BackupEmail.
+       MOVE CustStatus TO BackupCustStatus.
+       WRITE BackupRecord.
+       ADD 1 TO RecordCount.
