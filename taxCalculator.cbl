@@ -6,43 +6,174 @@
 
        ENVIRONMENT DIVISION.
 	   CONFIGURATION SECTION.
-	   SOURCE-COMPUTER. 
+	   SOURCE-COMPUTER.
 	   OBJECT-COMPUTER.
-	   
+
        INPUT-OUTPUT SECTION.
 	   FILE-CONTROL.
-			             
-               
+	   *> Tie billing to a real account in the customer master
+	   SELECT CustomerFile ASSIGN TO "customers.txt"
+	       ORGANIZATION IS INDEXED
+	       ACCESS MODE IS RANDOM
+	       RECORD KEY IS IDNum
+	       FILE STATUS IS WS-CUSTOMER-STATUS.
+	   *> Itemized per-session receipt, one line per item plus a
+	   *> grand total line, generated when the session ends
+	   SELECT ReceiptFile ASSIGN TO "receipt.txt"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+	   *> Tax rates loaded from here at startup instead of being
+	   *> fixed by a compile-time VALUE. OPTIONAL so a first run
+	   *> with no rate file yet just keeps the defaults below
+	   SELECT OPTIONAL RateFile ASSIGN TO "taxrates.txt"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-	  
+	   *> Shared with coboltut.cbl/CustomerBackup.cbl via copybooks/CUSTREC.cpy
+	   FD CustomerFile.
+	   01 CustomerData.
+	       COPY CUSTREC REPLACING ==LEVEL== BY ==02==.
+
+	   FD ReceiptFile.
+	   01 ReceiptRecord.
+	       02 RcptItemNo    PIC ZZ9.
+	       02 FILLER        PIC X VALUE SPACE.
+	       02 RcptCategory  PIC X(4).
+	       02 FILLER        PIC X VALUE SPACE.
+	       02 RcptItemCost  PIC $$$$$$9.99.
+	       02 FILLER        PIC X VALUE SPACE.
+	       02 RcptItemTax   PIC $$$$$$9.99.
+	   01 ReceiptTotalRecord.
+	       02 RcptTotalLabel PIC X(6).
+	       02 FILLER         PIC X VALUE SPACE.
+	       02 RcptGrandTotal PIC $$$$$$$$9.99.
+
+	   FD RateFile.
+	   01 RateRecord.
+	       02 RateRecCode PIC X(4).
+	       02 FILLER      PIC X VALUE SPACE.
+	       02 RateRecRate PIC 9V99.
+
 	   WORKING-STORAGE SECTION.
-	    01 WS-ON-TAX	    PIC 9V99 VALUE 0.13.
-          
-		01   WS-ITEM-COST           PIC 999V99 VALUE ZEROES.
-		01   WS-ITEM-TOTAL          PIC 9999V99 VALUE ZEROES.
-		01   WS-TOTAL-COST	        PIC 99999V99 .
-		01   WS-DISPLAY-TOTAL	    PIC $$$$$9.99.
+	    *> Rate is now looked up per item by category instead of
+	    *> one flat VALUE; WS-ON-TAX holds whatever the lookup
+	    *> resolves it to for the category just entered
+	    01 WS-ON-TAX	    PIC 9V99.
+	    01 WS-CATEGORY          PIC X(4).
+
+	    *> Per-category tax rates. GEN keeps the old 0.13 flat
+	    *> rate as the fallback for an unrecognized code
+	    01 WS-CAT-RATE-TABLE.
+	        05 FILLER PIC X(4) VALUE 'FOOD'.
+	        05 FILLER PIC 9V99 VALUE 0.03.
+	        05 FILLER PIC X(4) VALUE 'CLTH'.
+	        05 FILLER PIC 9V99 VALUE 0.05.
+	        05 FILLER PIC X(4) VALUE 'ELEC'.
+	        05 FILLER PIC 9V99 VALUE 0.10.
+	        05 FILLER PIC X(4) VALUE 'GEN '.
+	        05 FILLER PIC 9V99 VALUE 0.13.
+	    01 WS-CAT-RATES REDEFINES WS-CAT-RATE-TABLE.
+	        05 WS-CAT-ENTRY OCCURS 4 TIMES INDEXED BY WS-CAT-IDX.
+	            10 WS-CAT-CODE PIC X(4).
+	            10 WS-CAT-RATE PIC 9V99.
+
+	    *> Widened from 999V99/9999V99/99999V99 so a real customer
+	    *> bill doesn't silently truncate above three digits
+		01   WS-ITEM-COST           PIC 9(6)V99 VALUE ZEROES.
+		01   WS-ITEM-TOTAL          PIC 9(6)V99 VALUE ZEROES.
+		01   WS-TOTAL-COST     PIC 9(8)V99 VALUE ZEROES.
+		01   WS-DISPLAY-TOTAL	    PIC $$$$$$$$9.99.
 	    01   WS-DONE                PIC X VALUE 'N'.
-          
+	    01   WS-CUST-FOUND          PIC X VALUE 'N'.
+	    01   WS-ITEM-NO             PIC 9(3) VALUE 0.
+	    01   WS-RATE-EOF           PIC X VALUE 'N'.
+	    01   WS-CUSTOMER-STATUS    PIC XX.
+
 
 	   PROCEDURE DIVISION.
-		
-
-		DISPLAY "Enter cost of your item: ".
-		ACCEPT WS-ITEM-COST.
-		MULTIPLY WS-ON-TAX BY WS-ITEM-COST  GIVING WS-ITEM-TOTAL.
-	    ADD WS-ITEM-TOTAL TO WS-ITEM-COST GIVING WS-TOTAL-COST.		  
-		DISPLAY "Do you want to enter another item? y/n".
-		ACCEPT WS-DONE.    	
+
+		PERFORM LoadRates.
+
+		OPEN INPUT CustomerFile.
+		IF WS-CUSTOMER-STATUS NOT = "00"
+		    DISPLAY "Unable to open CustomerFile, status "
+		    WS-CUSTOMER-STATUS
+		    MOVE 1 TO RETURN-CODE
+		    GOBACK
+		END-IF.
+		DISPLAY "Enter Customer ID: ".
+		ACCEPT IDNum.
+		READ CustomerFile
+		    INVALID KEY MOVE 'N' TO WS-CUST-FOUND
+		    NOT INVALID KEY MOVE 'Y' TO WS-CUST-FOUND
+		END-READ.
+		IF WS-CUST-FOUND = 'N' OR CustInactive
+		   DISPLAY "Customer not found - charge not posted"
+		   CLOSE CustomerFile
+		   GOBACK
+		END-IF.
+		DISPLAY "Billing customer: " FirstName " " LastName.
+
+		OPEN OUTPUT ReceiptFile.
+
+	*> Test-after: always price at least one item, then keep
+	*> asking for the next, accumulating onto WS-TOTAL-COST
+	PERFORM WITH TEST AFTER
+	    UNTIL WS-DONE NOT = 'y' AND WS-DONE NOT = 'Y'
+	    DISPLAY "Enter cost of your item: "
+	    ACCEPT WS-ITEM-COST
+	    DISPLAY "Enter category code (FOOD/CLTH/ELEC/GEN): "
+	    ACCEPT WS-CATEGORY
+	    SET WS-CAT-IDX TO 1
+	    SEARCH WS-CAT-ENTRY
+	        AT END MOVE 0.13 TO WS-ON-TAX
+	        WHEN WS-CAT-CODE(WS-CAT-IDX) = WS-CATEGORY
+	            MOVE WS-CAT-RATE(WS-CAT-IDX) TO WS-ON-TAX
+	    END-SEARCH
+	    MULTIPLY WS-ON-TAX BY WS-ITEM-COST GIVING WS-ITEM-TOTAL
+	    ADD WS-ITEM-COST WS-ITEM-TOTAL TO WS-TOTAL-COST
+	    ADD 1 TO WS-ITEM-NO
+	    MOVE SPACES TO ReceiptRecord
+	    MOVE WS-ITEM-NO TO RcptItemNo
+	    MOVE WS-CATEGORY TO RcptCategory
+	    MOVE WS-ITEM-COST TO RcptItemCost
+	    MOVE WS-ITEM-TOTAL TO RcptItemTax
+	    WRITE ReceiptRecord
+	    DISPLAY "Do you want to enter another item? y/n"
+	    ACCEPT WS-DONE
+	END-PERFORM.
         MOVE WS-TOTAL-COST TO WS-DISPLAY-TOTAL
+	DISPLAY "Acct " IDNum ": " FirstName " " LastName.
 	    DISPLAY "Total: ", WS-DISPLAY-TOTAL.
+	    MOVE SPACES TO ReceiptRecord
+	    MOVE "TOTAL:" TO RcptTotalLabel
+	    MOVE WS-TOTAL-COST TO RcptGrandTotal
+	    WRITE ReceiptTotalRecord
+	    CLOSE ReceiptFile.
         PERFORM DisplayGreetings 5 TIMES
-        
 
-		STOP RUN.
+	    CLOSE CustomerFile.
+	   *> GOBACK instead of STOP RUN so this still works standalone but
+	   *> also returns control when CALLed from a menu driver
+		GOBACK.
 	    DisplayGreetings.
            DISPLAY "Greetings from Quanyi".
-            
-           
+
+	    LoadRates.
+	       OPEN INPUT RateFile.
+	       PERFORM UNTIL WS-RATE-EOF = 'Y'
+	           READ RateFile
+	               AT END MOVE 'Y' TO WS-RATE-EOF
+	           END-READ
+	           IF WS-RATE-EOF NOT = 'Y'
+	               SET WS-CAT-IDX TO 1
+	               SEARCH WS-CAT-ENTRY
+	                 WHEN WS-CAT-CODE(WS-CAT-IDX) = RateRecCode
+	                   MOVE RateRecRate TO WS-CAT-RATE(WS-CAT-IDX)
+	               END-SEARCH
+	           END-IF
+	       END-PERFORM.
+	       CLOSE RateFile.
+
+
         END PROGRAM CONSTANTS.
