@@ -0,0 +1,79 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTARCHIVE.
+*> Archive step of JOBDRIVER's nightly chain. Appends a dated copy of
+*> CUSTREPORT's output to a running archive log, so last night's report
+*> isn't overwritten the next time the job runs. (The separate job of
+*> hard-purging Inactive customers out of CustomerFile is the month-end
+*> archival job referenced in coboltut.cbl, not this nightly step.)
+*> Runs standalone too; GOBACK + RETURN-CODE report success/failure
+*> either way.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT ReportFile ASSIGN TO "customer_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+       SELECT OPTIONAL ArchiveFile ASSIGN TO "customer_archive.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARCHIVE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ReportFile.
+       01 ReportLine PIC X(80).
+
+FD ArchiveFile.
+       01 ArchiveLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-ARCHIVE-STATUS PIC XX.
+*> Generic record-driven read/process loop control field, shared via
+*> copybooks/BATCHEOF.cpy (generalized from tut5forWhile's iteration)
+       COPY BATCHEOF.
+       01 RecordCount PIC 9(7) VALUE ZERO.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-HEADER-LINE.
+           02 FILLER PIC X(13) VALUE "ARCHIVED ON: ".
+           02 WS-H-DATE PIC 9(8).
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT ReportFile.
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "CUSTARCHIVE: unable to open customer_report.txt, status "
+               WS-REPORT-STATUS " - has the report step run yet?"
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       OPEN EXTEND ArchiveFile.
+      *> "05" means the optional file didn't exist yet and OPEN just
+      *> created it - a normal first run, not a failure
+       IF WS-ARCHIVE-STATUS NOT = "00" AND WS-ARCHIVE-STATUS NOT = "05"
+           DISPLAY "CUSTARCHIVE: unable to open customer_archive.txt, status "
+               WS-ARCHIVE-STATUS
+           CLOSE ReportFile
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+       MOVE WS-RUN-DATE TO WS-H-DATE.
+       MOVE WS-HEADER-LINE TO ArchiveLine.
+       WRITE ArchiveLine.
+       READ ReportFile
+           AT END MOVE 'Y' TO EndOfFile
+       END-READ.
+       PERFORM UNTIL AtEndOfFile
+           MOVE ReportLine TO ArchiveLine
+           WRITE ArchiveLine
+           ADD 1 TO RecordCount
+           READ ReportFile
+               AT END MOVE 'Y' TO EndOfFile
+           END-READ
+       END-PERFORM.
+       CLOSE ReportFile
+       CLOSE ArchiveFile.
+       DISPLAY "Customer archive complete. Lines archived: " RecordCount.
+       MOVE 0 TO RETURN-CODE.
+       GOBACK.
