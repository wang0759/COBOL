@@ -3,14 +3,24 @@
        PROGRAM-ID. GETSUM.
        DATA DIVISION.
        *> These variables will be assigned by the calling program
+       *> Widened from single digits (PIC 9 / PIC 99) so this can sum
+       *> real signed dollar amounts, not just 0-9
+       *> LStatus follows FILE STATUS convention: '00' ok, '90' size
+       *> error, so callers can check it the same way they check a
+       *> FILE STATUS field
        LINKAGE SECTION.
-           01 LNum1    PIC 9.
-           01 LNum2    PIC 9.
-           01 LSum     PIC 99.
+           01 LNum1    PIC S9(7)V99.
+           01 LNum2    PIC S9(7)V99.
+           01 LSum     PIC S9(8)V99.
+           01 LStatus  PIC XX.
        *> Place the variables in the same order in which they are passed
-       PROCEDURE DIVISION USING LNum1, LNum2, LSum.
+       PROCEDURE DIVISION USING LNum1, LNum2, LSum, LStatus.
        *> We can update the value of sum and when this ends it will update in the calling program
-           COMPUTE LSum = LNum1 + LNum2.
+           MOVE "00" TO LStatus
+           COMPUTE LSum = LNum1 + LNum2
+               ON SIZE ERROR
+                   MOVE "90" TO LStatus
+           END-COMPUTE.
 
        EXIT PROGRAM.
          *>    TO COMPILE WITH: cobc -m GETSUM.cob
