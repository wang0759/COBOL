@@ -8,53 +8,110 @@ DATE-written. December,22,2020.
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 
-
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Running log of every calculation, so a result that looks wrong
+*> later can be traced back to what was keyed in. OPTIONAL lets the
+*> first run's OPEN EXTEND create the file instead of aborting
+    SELECT OPTIONAL CalcHistory ASSIGN TO "calchistory.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
+FD CalcHistory.
+    01 HistoryRecord.
+        02 HistOperator  PIC X(2).
+        02 FILLER        PIC X VALUE SPACE.
+        02 HistNum1      PIC -9(8).99.
+        02 FILLER        PIC X VALUE SPACE.
+        02 HistNum2      PIC -9(8).99.
+        02 FILLER        PIC X VALUE SPACE.
+        02 HistResult    PIC -9(8).99.
 
 WORKING-STORAGE SECTION.
-01  Num1         PIC 9  VALUE 7.
+*> Widened from PIC 9 (single digit) so Result (PIC --9(8).99) is
+*> actually reachable with real, decimal, signed inputs. 8 integer
+*> digits matches the widened money fields elsewhere in the shop
+*> (taxCalculator's WS-TOTAL-COST, GETSUM's LSum) so a real invoice
+*> total doesn't silently truncate
+01  Num1         PIC S9(8)V99  VALUE 7.
       *>  88 ValidNumber PIC 9  VALUE 0 THRU 9.
-01  Num2         PIC 9  VALUE 3.
-01  Result       PIC --9(5).99 VALUE 0.
-01  Operator     PIC X  VALUE "-".
-    88 ValidOperator   VALUES "*", "+", "-", "/", "s".
-    88 EndOfCalculate  VALUES "s".
+01  Num2         PIC S9(8)V99  VALUE 3.
+01  Result       PIC --9(8).99 VALUE 0.
+*> Result is numeric-edited and can't be used as an ADD/arithmetic
+*> operand, so ResultNum holds the plain numeric value behind it
+01  ResultNum    PIC S9(8)V99 VALUE 0.
+*> Running value M+/MR/MC can accumulate into and recall from, so a
+*> chained calculation doesn't have to be re-keyed by hand
+01  MemVal       PIC S9(8)V99 VALUE 0.
+*> Widened to 2 chars so the single-char operators ("+ ", "- ", etc,
+*> trailing-space padded by ACCEPT) can sit alongside "M+"/"MR"/"MC"
+01  Operator     PIC X(2)  VALUE "-".
+    88 ValidOperator   VALUES "* ", "+ ", "- ", "/ ", "s ",
+                              "M+", "MR", "MC".
+    88 EndOfCalculate  VALUES "s ".
+    88 MemoryOperator  VALUES "M+", "MR", "MC".
 
 PROCEDURE DIVISION.
 BEGIN.
+       OPEN EXTEND CalcHistory
        PERFORM  GetValidOperator UNTIL ValidOperator
        PERFORM UNTIL EndOfCalculate OR NOT  ValidOperator
-           PERFORM GetTwoNumbers
-    
-           EVALUATE Operator
-           WHEN "+"   ADD Num2 TO Num1 GIVING Result
-           WHEN "-"   SUBTRACT Num2 FROM Num1 GIVING Result
-           WHEN "*"   MULTIPLY Num2 BY Num1 GIVING Result
-           WHEN "/"   DIVIDE Num1 BY Num2 GIVING Result ROUNDED
-           WHEN OTHER DISPLAY "Invalid operator entered"
-           END-EVALUATE
-    
+           IF MemoryOperator
+               EVALUATE Operator
+               WHEN "M+"  ADD ResultNum TO MemVal
+               WHEN "MR"  MOVE MemVal TO ResultNum
+               WHEN "MC"  MOVE 0 TO MemVal
+               END-EVALUATE
+               MOVE ResultNum TO Result
+               *> M+/MR/MC take no new operands - blank Num1/Num2 so
+               *> the history row doesn't show stale values left over
+               *> from whatever arithmetic operation ran before this one
+               MOVE 0 TO Num1
+               MOVE 0 TO Num2
+           ELSE
+               PERFORM GetTwoNumbers
+
+               EVALUATE Operator
+               WHEN "+ "   ADD Num2 TO Num1 GIVING ResultNum
+               WHEN "- "   SUBTRACT Num2 FROM Num1 GIVING ResultNum
+               WHEN "* "   MULTIPLY Num2 BY Num1 GIVING ResultNum
+               WHEN "/ "   DIVIDE Num1 BY Num2 GIVING ResultNum ROUNDED
+               WHEN OTHER DISPLAY "Invalid operator entered"
+               END-EVALUATE
+               MOVE ResultNum TO Result
+           END-IF
+
            DISPLAY "Result = ", Result
+           PERFORM WriteHistory
            MOVE SPACE TO Operator
            PERFORM  GetValidOperator UNTIL ValidOperator
            END-PERFORM
        DISPLAY "END OF CALCULATIONS"
-    
+       CLOSE CalcHistory
 
 
-STOP RUN.
+*> GOBACK instead of STOP RUN so this still works standalone but
+*> also returns control when CALLed from a menu driver
+GOBACK.
 
 GetValidOperator.
-       DISPLAY "Enter the operator to be applied (+ - * /) (s to end) : " WITH NO ADVANCING
+       DISPLAY "Enter the operator to be applied (+ - * /) (M+ MR MC) (s to end) : " WITH NO ADVANCING
        ACCEPT Operator.
 
 GetTwoNumbers.
-       DISPLAY "Enter a single digit number : " WITH NO ADVANCING
+       DISPLAY "Enter a number (e.g. -42.50) : " WITH NO ADVANCING
     ACCEPT Num1
-    DISPLAY "Enter a single digit number : " WITH NO ADVANCING
+    DISPLAY "Enter a number (e.g. -42.50) : " WITH NO ADVANCING
     ACCEPT Num2.
+
+WriteHistory.
+       MOVE SPACES TO HistoryRecord.
+       MOVE Operator TO HistOperator.
+       MOVE Num1 TO HistNum1.
+       MOVE Num2 TO HistNum2.
+       MOVE Result TO HistResult.
+       WRITE HistoryRecord.
     
        
 
