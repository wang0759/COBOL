@@ -0,0 +1,93 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTREPORT.
+*> Report step of JOBDRIVER's nightly chain. Converts CUSTBACKUP's
+*> flat extract (custbackup.txt) into a headed, human-readable report.
+*> Runs standalone too; GOBACK + RETURN-CODE report success/failure
+*> either way.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT BackupFile ASSIGN TO "custbackup.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BACKUP-STATUS.
+       SELECT ReportFile ASSIGN TO "customer_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+*> Shared with CustomerBackup.cbl via copybooks/CUSTBACKREC.cpy
+FD BackupFile.
+       COPY CUSTBACKREC.
+
+FD ReportFile.
+       01 ReportLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+       01 WS-BACKUP-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+*> Generic record-driven read/process loop control field, shared via
+*> copybooks/BATCHEOF.cpy (generalized from tut5forWhile's iteration)
+       COPY BATCHEOF.
+       01 RecordCount PIC 9(7) VALUE ZERO.
+       01 WS-DETAIL-LINE.
+           02 WS-D-IDNUM PIC ZZZZ9.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 WS-D-FIRSTNAME PIC X(15).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-D-LASTNAME PIC X(15).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-D-STATUS PIC X.
+       01 WS-COUNT-LINE.
+           02 FILLER PIC X(16) VALUE "Records listed: ".
+           02 WS-C-COUNT PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT BackupFile.
+       IF WS-BACKUP-STATUS NOT = "00"
+           DISPLAY "CUSTREPORT: unable to open custbackup.txt, status "
+               WS-BACKUP-STATUS " - has the extract step run yet?"
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       OPEN OUTPUT ReportFile.
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "CUSTREPORT: unable to open customer_report.txt, status "
+               WS-REPORT-STATUS
+           CLOSE BackupFile
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       MOVE "CUSTOMER REPORT" TO ReportLine
+       WRITE ReportLine.
+       MOVE "ID    FIRST NAME      LAST NAME       S" TO ReportLine
+       WRITE ReportLine.
+       PERFORM ReadBackup.
+       PERFORM UNTIL AtEndOfFile
+           PERFORM WriteDetailLine
+           PERFORM ReadBackup
+       END-PERFORM.
+       MOVE RecordCount TO WS-C-COUNT.
+       MOVE WS-COUNT-LINE TO ReportLine.
+       WRITE ReportLine.
+       CLOSE BackupFile
+       CLOSE ReportFile.
+       DISPLAY "Customer report complete. Records listed: " RecordCount.
+       MOVE 0 TO RETURN-CODE.
+       GOBACK.
+
+ReadBackup.
+       READ BackupFile
+           AT END MOVE 'Y' TO EndOfFile
+       END-READ.
+
+WriteDetailLine.
+       MOVE BackupIDNum TO WS-D-IDNUM.
+       MOVE BackupFirstName TO WS-D-FIRSTNAME.
+       MOVE BackupLastName TO WS-D-LASTNAME.
+       MOVE BackupCustStatus TO WS-D-STATUS.
+       MOVE WS-DETAIL-LINE TO ReportLine.
+       WRITE ReportLine.
+       ADD 1 TO RecordCount.
