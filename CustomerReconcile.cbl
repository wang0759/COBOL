@@ -0,0 +1,177 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTRECONCILE.
+*> Checks CUSTBACKUP's extract (custbackup.txt) still agrees with the
+*> live CustomerFile it was pulled from. Both are walked in ascending
+*> IDNum order and merge-compared like a classic match/merge report:
+*> a key on one side only means a customer was added, removed, or
+*> purged (CustomerPurge.cbl) since the last extract; a key on both
+*> sides with a different name means one side was edited without the
+*> other being refreshed.
+*> Runs standalone; GOBACK + RETURN-CODE report success/failure.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+       SELECT BackupFile ASSIGN TO "custbackup.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BACKUP-STATUS.
+       SELECT ReportFile ASSIGN TO "custrecon_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+*> Shared with coboltut.cbl/CUSTBACKUP via copybooks/CUSTREC.cpy
+FD CustomerFile.
+       01 CustomerData.
+           COPY CUSTREC REPLACING ==LEVEL== BY ==02==.
+
+*> Shared with CUSTBACKUP/CUSTREPORT via copybooks/CUSTBACKREC.cpy
+FD BackupFile.
+       COPY CUSTBACKREC.
+
+FD ReportFile.
+       01 ReportLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX.
+       01 WS-BACKUP-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+*> Generic record-driven read/process loop control fields, shared via
+*> copybooks/BATCHEOF.cpy (generalized from tut5forWhile's iteration) -
+*> renamed per file since both files are read side by side here
+       COPY BATCHEOF REPLACING ==EndOfFile== BY ==WS-CUSTOMER-EOF==
+                               ==AtEndOfFile== BY ==AtEndOfCustomer==
+                               ==NotAtEndOfFile== BY ==NotAtEndOfCustomer==.
+       COPY BATCHEOF REPLACING ==EndOfFile== BY ==WS-BACKUP-EOF==
+                               ==AtEndOfFile== BY ==AtEndOfBackup==
+                               ==NotAtEndOfFile== BY ==NotAtEndOfBackup==.
+       01 WS-MATCH-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-MISMATCH-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-ONLY-CUSTOMER-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-ONLY-BACKUP-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-DETAIL-LINE.
+           02 WS-D-IDNUM PIC ZZZZ9.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 WS-D-REASON PIC X(50).
+       01 WS-COUNT-LINE.
+           02 FILLER PIC X(24) VALUE "Matched: ".
+           02 WS-C-MATCH PIC ZZZZ9.
+           02 FILLER PIC X(18) VALUE "  Mismatched: ".
+           02 WS-C-MISMATCH PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT CustomerFile.
+       IF WS-CUSTOMER-STATUS NOT = "00"
+           DISPLAY "CUSTRECONCILE: unable to open CustomerFile, status "
+               WS-CUSTOMER-STATUS
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       OPEN INPUT BackupFile.
+       IF WS-BACKUP-STATUS NOT = "00"
+           DISPLAY "CUSTRECONCILE: unable to open custbackup.txt, status "
+               WS-BACKUP-STATUS " - has the extract step run yet?"
+           CLOSE CustomerFile
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       OPEN OUTPUT ReportFile.
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "CUSTRECONCILE: unable to open custrecon_report.txt, status "
+               WS-REPORT-STATUS
+           CLOSE CustomerFile
+           CLOSE BackupFile
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       MOVE "CUSTOMER RECONCILIATION REPORT" TO ReportLine
+       WRITE ReportLine.
+       MOVE "ID    DISCREPANCY" TO ReportLine
+       WRITE ReportLine.
+
+       PERFORM ReadCustomer.
+       PERFORM ReadBackup.
+       PERFORM UNTIL AtEndOfCustomer AND AtEndOfBackup
+           PERFORM CompareRecords
+       END-PERFORM.
+
+       MOVE WS-MATCH-COUNT TO WS-C-MATCH.
+       MOVE WS-MISMATCH-COUNT TO WS-C-MISMATCH.
+       MOVE WS-COUNT-LINE TO ReportLine.
+       WRITE ReportLine.
+
+       CLOSE CustomerFile
+       CLOSE BackupFile
+       CLOSE ReportFile.
+       DISPLAY "Customer reconciliation complete. Matched: "
+           WS-MATCH-COUNT " Mismatched: " WS-MISMATCH-COUNT
+           " Only in CustomerFile: " WS-ONLY-CUSTOMER-COUNT
+           " Only in backup: " WS-ONLY-BACKUP-COUNT.
+       MOVE 0 TO RETURN-CODE.
+       GOBACK.
+
+CompareRecords.
+       EVALUATE TRUE
+           WHEN AtEndOfCustomer
+               PERFORM ReportOnlyInBackup
+               PERFORM ReadBackup
+           WHEN AtEndOfBackup
+               PERFORM ReportOnlyInCustomer
+               PERFORM ReadCustomer
+           WHEN IDNum = BackupIDNum
+               PERFORM ReportMatch
+               PERFORM ReadCustomer
+               PERFORM ReadBackup
+           WHEN IDNum < BackupIDNum
+               PERFORM ReportOnlyInCustomer
+               PERFORM ReadCustomer
+           WHEN OTHER
+               PERFORM ReportOnlyInBackup
+               PERFORM ReadBackup
+       END-EVALUATE.
+
+ReportMatch.
+       IF FirstName NOT = BackupFirstName OR LastName NOT = BackupLastName
+           MOVE IDNum TO WS-D-IDNUM
+           MOVE "NAME MISMATCH BETWEEN CUSTOMERFILE AND BACKUP" TO WS-D-REASON
+           MOVE WS-DETAIL-LINE TO ReportLine
+           WRITE ReportLine
+           ADD 1 TO WS-MISMATCH-COUNT
+       ELSE
+           ADD 1 TO WS-MATCH-COUNT
+       END-IF.
+
+ReportOnlyInCustomer.
+       MOVE IDNum TO WS-D-IDNUM.
+       MOVE "PRESENT IN CUSTOMERFILE ONLY - MISSING FROM BACKUP" TO WS-D-REASON.
+       MOVE WS-DETAIL-LINE TO ReportLine.
+       WRITE ReportLine.
+       ADD 1 TO WS-ONLY-CUSTOMER-COUNT.
+
+ReportOnlyInBackup.
+       MOVE BackupIDNum TO WS-D-IDNUM.
+       MOVE "PRESENT IN BACKUP ONLY - MISSING FROM CUSTOMERFILE" TO WS-D-REASON.
+       MOVE WS-DETAIL-LINE TO ReportLine.
+       WRITE ReportLine.
+       ADD 1 TO WS-ONLY-BACKUP-COUNT.
+
+ReadCustomer.
+       IF NotAtEndOfCustomer
+           READ CustomerFile NEXT RECORD
+               AT END MOVE 'Y' TO WS-CUSTOMER-EOF
+           END-READ
+       END-IF.
+
+ReadBackup.
+       IF NotAtEndOfBackup
+           READ BackupFile
+               AT END MOVE 'Y' TO WS-BACKUP-EOF
+           END-READ
+       END-IF.
