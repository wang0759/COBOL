@@ -0,0 +1,47 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JOBDRIVER.
+AUTHOR. QUANYI WANG.
+
+*> Nightly batch job: extract customers, turn the extract into a
+*> report, then archive the report - in order, stopping the chain the
+*> moment a step fails instead of leaving the rest for whoever's on
+*> shift to run by hand. Each step is its own CALLable program and
+*> reports success/failure back through RETURN-CODE.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+PROCEDURE DIVISION.
+StartPara.
+       DISPLAY "JOBDRIVER: starting nightly customer job".
+
+       DISPLAY "JOBDRIVER: running extract step (CUSTBACKUP)".
+       CALL 'CUSTBACKUP' END-CALL.
+       IF RETURN-CODE NOT = 0
+           DISPLAY "JOBDRIVER: extract step failed, status " RETURN-CODE
+           DISPLAY "JOBDRIVER: job aborted"
+           STOP RUN
+       END-IF.
+
+       DISPLAY "JOBDRIVER: running report step (CUSTREPORT)".
+       CALL 'CUSTREPORT' END-CALL.
+       IF RETURN-CODE NOT = 0
+           DISPLAY "JOBDRIVER: report step failed, status " RETURN-CODE
+           DISPLAY "JOBDRIVER: job aborted"
+           STOP RUN
+       END-IF.
+
+       DISPLAY "JOBDRIVER: running archive step (CUSTARCHIVE)".
+       CALL 'CUSTARCHIVE' END-CALL.
+       IF RETURN-CODE NOT = 0
+           DISPLAY "JOBDRIVER: archive step failed, status " RETURN-CODE
+           DISPLAY "JOBDRIVER: job aborted"
+           STOP RUN
+       END-IF.
+
+       DISPLAY "JOBDRIVER: nightly customer job complete".
+       STOP RUN.
