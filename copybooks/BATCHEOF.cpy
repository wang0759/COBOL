@@ -0,0 +1,24 @@
+      *> ---------------------------------------------------------------
+      *> BATCHEOF - shared end-of-file control field for the generic
+      *> record-driven read/process loop used by the sequential
+      *> extract/report/conversion programs (CUSTBACKUP, CUSTREPORT,
+      *> CustomerReconcile, CustomerLabels). Generalizes tut5forWhile's
+      *> test-after read/process iteration into one condition name
+      *> instead of each program comparing its own flag to 'Y'/'N'
+      *> literals by hand:
+      *>     PERFORM ReadSomething.
+      *>     PERFORM UNTIL AtEndOfFile
+      *>         PERFORM ProcessSomething
+      *>         PERFORM ReadSomething
+      *>     END-PERFORM.
+      *>
+      *> A program with more than one input file in play at once (a
+      *> merge-compare like CustomerReconcile.cbl) renames the flag and
+      *> conditions per file:
+      *>     COPY BATCHEOF REPLACING ==EndOfFile== BY ==WS-CUSTOMER-EOF==
+      *>                             ==AtEndOfFile== BY ==AtEndOfCustomer==
+      *>                             ==NotAtEndOfFile== BY ==NotAtEndOfCustomer==.
+      *> ---------------------------------------------------------------
+       01 EndOfFile PIC X VALUE 'N'.
+           88 AtEndOfFile VALUE 'Y'.
+           88 NotAtEndOfFile VALUE 'N'.
