@@ -0,0 +1,22 @@
+      *> ---------------------------------------------------------------
+      *> CUSTREC - shared customer master record layout.
+      *> Used by every program that describes a full customer record
+      *> (tutorial10/coboltut.cbl's CustomerFile, CUSTBACKUP's copy of
+      *> the same FD, and tutorial11's CustTable entries) so the shape
+      *> of a customer doesn't drift between programs.
+      *>
+      *> The LEVEL token lets this copybook be lifted in at whatever
+      *> level number the including record needs - 02 under a plain
+      *> 01, or 03 when nested inside another table's OCCURS entry:
+      *>     01 CustomerData.
+      *>         COPY CUSTREC REPLACING ==LEVEL== BY ==02==.
+      *> ---------------------------------------------------------------
+           LEVEL IDNum PIC 9(5).
+           LEVEL FirstName PIC X(15).
+           LEVEL LastName PIC X(15).
+           LEVEL MailAddress PIC X(30).
+           LEVEL Phone PIC X(12).
+           LEVEL Email PIC X(40).
+           LEVEL CustStatus PIC X.
+               88 CustActive VALUE 'A'.
+               88 CustInactive VALUE 'I'.
