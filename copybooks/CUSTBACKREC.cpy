@@ -0,0 +1,20 @@
+      *> ---------------------------------------------------------------
+      *> CUSTBACKREC - shared layout for the flat customer extract
+      *> (custbackup.txt). CUSTBACKUP writes it from CustomerFile,
+      *> CUSTRECON/CUSTREPORT read it back - one definition keeps both
+      *> sides of that handoff in sync.
+      *> ---------------------------------------------------------------
+           01 BackupRecord.
+               02 BackupIDNum PIC 9(5).
+               02 FILLER PIC X VALUE SPACE.
+               02 BackupFirstName PIC X(15).
+               02 FILLER PIC X VALUE SPACE.
+               02 BackupLastName PIC X(15).
+               02 FILLER PIC X VALUE SPACE.
+               02 BackupMailAddress PIC X(30).
+               02 FILLER PIC X VALUE SPACE.
+               02 BackupPhone PIC X(12).
+               02 FILLER PIC X VALUE SPACE.
+               02 BackupEmail PIC X(40).
+               02 FILLER PIC X VALUE SPACE.
+               02 BackupCustStatus PIC X.
