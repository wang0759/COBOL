@@ -0,0 +1,44 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RetailUtilities.
+AUTHOR. QUANYI WANG.
+
+*> Single entry point over the shop's separate retail utilities -
+*> SimpleCalculator, the item tax calculator (CONSTANTS), and the
+*> MAINSUM two-value adder - so an operator picks one from a menu
+*> instead of compiling and launching three programs by hand. Each
+*> target program GOBACKs instead of STOP RUNs so control returns
+*> here once it finishes.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 Choice          PIC 9 VALUE ZERO.
+01 StayOpen        PIC X VALUE 'Y'.
+
+PROCEDURE DIVISION.
+StartPara.
+    PERFORM UNTIL StayOpen = 'N'
+        DISPLAY " "
+        DISPLAY "RETAIL UTILITIES"
+        DISPLAY "1 : Calculator"
+        DISPLAY "2 : Item Tax Total"
+        DISPLAY "3 : Sum Two Values"
+        DISPLAY "0 : Quit"
+        DISPLAY ": " WITH NO ADVANCING
+        ACCEPT Choice
+
+        EVALUATE Choice
+            WHEN 1 CALL 'SimpleCalculator' END-CALL
+            WHEN 2 CALL 'CONSTANTS' END-CALL
+            WHEN 3 CALL 'MAINSUM' END-CALL
+            WHEN OTHER MOVE 'N' TO StayOpen
+        END-EVALUATE
+    END-PERFORM.
+
+    DISPLAY "Goodbye.".
+    STOP RUN.
+
+END PROGRAM RetailUtilities.
