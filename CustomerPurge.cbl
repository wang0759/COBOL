@@ -0,0 +1,109 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTPURGE.
+*> Month-end companion to tutorial10 (coboltut.cbl). Inactive customers
+*> (soft-deleted by DeleteCust) just pile up in CustomerFile forever
+*> since every lookup there is by IDNum, not by status - this walks
+*> CustomerFile sequentially, moves every Inactive record out to a
+*> history file, and hard-purges it from the live file so the
+*> sequential reports (ListCust, CUSTBACKUP) stay fast.
+*> Runs standalone; GOBACK + RETURN-CODE report success/failure.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+*> Where purged Inactive records end up, so they can still be looked
+*> up later even though they're gone from the live file
+       SELECT OPTIONAL HistoryFile ASSIGN TO "custhistory.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HISTORY-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+*> Shared with coboltut.cbl via copybooks/CUSTREC.cpy
+FD CustomerFile.
+       01 CustomerData.
+           COPY CUSTREC REPLACING ==LEVEL== BY ==02==.
+
+*> Fields kept contiguous with no separator FILLER - a FILLER PIC X
+*> VALUE SPACE between fields here triggers a LINE SEQUENTIAL
+*> "invalid data" (status 71) bug in this GnuCOBOL build, same
+*> workaround already used for DEMOGRAPHICS/CircleReport/RosterFile
+FD HistoryFile.
+       01 HistoryRecord.
+           02 HistIDNum PIC 9(5).
+           02 HistFirstName PIC X(15).
+           02 HistLastName PIC X(15).
+           02 HistMailAddress PIC X(30).
+           02 HistPhone PIC X(12).
+           02 HistEmail PIC X(40).
+           02 HistPurgedDate PIC 9(8).
+
+WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS PIC XX.
+       01 WS-HISTORY-STATUS PIC XX.
+*> Generic record-driven read/process loop control field, shared via
+*> copybooks/BATCHEOF.cpy (generalized from tut5forWhile's iteration)
+       COPY BATCHEOF.
+       01 WS-MOVED-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-RUN-DATE PIC 9(8).
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O CustomerFile.
+       IF WS-CUSTOMER-STATUS NOT = "00"
+           DISPLAY "CUSTPURGE: unable to open CustomerFile, status "
+               WS-CUSTOMER-STATUS
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       *> EXTEND appends to the running history, creating it if needed
+       OPEN EXTEND HistoryFile.
+       IF WS-HISTORY-STATUS NOT = "00" AND WS-HISTORY-STATUS NOT = "05"
+           DISPLAY "CUSTPURGE: unable to open custhistory.txt, status "
+               WS-HISTORY-STATUS
+           CLOSE CustomerFile
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+       MOVE LOW-VALUES TO IDNum.
+       START CustomerFile KEY IS NOT LESS THAN IDNum
+           INVALID KEY MOVE 'Y' TO EndOfFile
+       END-START.
+       PERFORM UNTIL AtEndOfFile
+           READ CustomerFile NEXT RECORD
+               AT END MOVE 'Y' TO EndOfFile
+           END-READ
+           IF NotAtEndOfFile AND CustInactive
+               PERFORM MoveToHistory
+           END-IF
+       END-PERFORM.
+       CLOSE CustomerFile
+       CLOSE HistoryFile.
+       DISPLAY "Customer purge complete. Records moved to history: "
+           WS-MOVED-COUNT.
+       MOVE 0 TO RETURN-CODE.
+       GOBACK.
+
+MoveToHistory.
+       MOVE IDNum TO HistIDNum.
+       MOVE FirstName TO HistFirstName.
+       MOVE LastName TO HistLastName.
+       MOVE MailAddress TO HistMailAddress.
+       MOVE Phone TO HistPhone.
+       MOVE Email TO HistEmail.
+       MOVE WS-RUN-DATE TO HistPurgedDate.
+       WRITE HistoryRecord.
+       *> Hard purge - the live file keeps only active/pending records
+       *> once the Inactive copy is safely in history
+       DELETE CustomerFile
+           INVALID KEY
+               DISPLAY "CUSTPURGE: delete failed for ID " IDNum
+           NOT INVALID KEY
+               ADD 1 TO WS-MOVED-COUNT
+       END-DELETE.
