@@ -0,0 +1,11 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETDIFF.
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LNum1 PIC S9(7)V99.
+       01 LNum2 PIC S9(7)V99.
+       01 LDiff PIC S9(8)V99.
+PROCEDURE DIVISION USING LNum1, LNum2, LDiff.
+       COMPUTE LDiff = LNum1 - LNum2.
+EXIT PROGRAM.
