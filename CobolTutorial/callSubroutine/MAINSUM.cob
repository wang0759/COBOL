@@ -3,13 +3,37 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. MAINSUM.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9 VALUE 6.
-       01 NUM2 PIC 9 VALUE 5.
-       01 SUM1 PIC 99 .
+*> Widened to match GETSUM's linkage so real dollar amounts can be
+*> summed, not just single digits 0-9
+       01 NUM1 PIC S9(7)V99 VALUE 6.
+       01 NUM2 PIC S9(7)V99 VALUE 5.
+       01 SUM1      PIC S9(8)V99.
+       01 DIFF1     PIC S9(8)V99.
+       01 PRODUCT1  PIC S9(9)V99.
+       01 QUOTIENT1 PIC S9(7)V99.
+*> Follows FILE STATUS convention: '00' ok, '90' size error
+       01 SUM-STATUS PIC XX.
 PROCEDURE DIVISION.
-*> call function and pass values 6, 5 
-CALL 'GETSUM' USING NUM1, NUM2, SUM1.
-DISPLAY NUM1 " + " NUM2 " = " SUM1.
+*> call function and pass values 6, 5
+CALL 'GETSUM' USING NUM1, NUM2, SUM1, SUM-STATUS.
+IF SUM-STATUS NOT = "00"
+    DISPLAY "GETSUM overflow, status " SUM-STATUS
+ELSE
+    DISPLAY NUM1 " + " NUM2 " = " SUM1
+END-IF.
 
-STOP RUN.
+*> Rest of the shared arithmetic subroutine library, called the same
+*> way as GETSUM: LINKAGE SECTION USING two inputs and a result
+CALL 'GETDIFF' USING NUM1, NUM2, DIFF1.
+DISPLAY NUM1 " - " NUM2 " = " DIFF1.
+
+CALL 'GETPRODUCT' USING NUM1, NUM2, PRODUCT1.
+DISPLAY NUM1 " * " NUM2 " = " PRODUCT1.
+
+CALL 'GETQUOTIENT' USING NUM1, NUM2, QUOTIENT1.
+DISPLAY NUM1 " / " NUM2 " = " QUOTIENT1.
+
+*> GOBACK instead of STOP RUN so this still works standalone but
+*> also returns control when CALLed from a menu driver
+GOBACK.
 
