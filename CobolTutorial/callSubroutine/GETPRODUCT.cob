@@ -0,0 +1,11 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETPRODUCT.
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LNum1    PIC S9(7)V99.
+       01 LNum2    PIC S9(7)V99.
+       01 LProduct PIC S9(9)V99.
+PROCEDURE DIVISION USING LNum1, LNum2, LProduct.
+       COMPUTE LProduct = LNum1 * LNum2.
+EXIT PROGRAM.
