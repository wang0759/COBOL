@@ -3,10 +3,17 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. GETSUM.
 DATA DIVISION.
 LINKAGE SECTION.
-       01 LNum1 PIC 9 .
-       *>    value 4 is useless
-       01 LNum2 PIC 9 VALUE 4. 
-       01 LSum1 PIC 99 .
-PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-       COMPUTE LSum1 = LNum1 + LNum2.
+*> Widened from single digits (PIC 9 / PIC 99) so this can sum real
+*> signed dollar amounts, not just 0-9
+       01 LNum1 PIC S9(7)V99.
+       01 LNum2 PIC S9(7)V99.
+       01 LSum1 PIC S9(8)V99.
+*> Follows FILE STATUS convention: '00' ok, '90' size error
+       01 LStatus1 PIC XX.
+PROCEDURE DIVISION USING LNum1, LNum2, LSum1, LStatus1.
+       MOVE "00" TO LStatus1
+       COMPUTE LSum1 = LNum1 + LNum2
+           ON SIZE ERROR
+               MOVE "90" TO LStatus1
+       END-COMPUTE.
 EXIT PROGRAM.
