@@ -0,0 +1,11 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETQUOTIENT.
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LNum1     PIC S9(7)V99.
+       01 LNum2     PIC S9(7)V99.
+       01 LQuotient PIC S9(7)V99.
+PROCEDURE DIVISION USING LNum1, LNum2, LQuotient.
+       DIVIDE LNum1 BY LNum2 GIVING LQuotient ROUNDED.
+EXIT PROGRAM.
