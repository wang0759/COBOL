@@ -10,19 +10,51 @@ CONFIGURATION SECTION.
 SPECIAL-NAMES.
        CLASS passingScore is "A" thru "C", "D".
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Registrar-style record of each person's eligibility checks,
+*> appended to instead of only shown on the terminal
+       SELECT OPTIONAL RosterFile ASSIGN TO "roster.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+*> Batch mode: a file of digits in, a prime/odd/even/under-5
+*> summary report out, instead of classifying one at a time
+       SELECT OPTIONAL NumberFile ASSIGN TO "numbers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL ClassifyReport ASSIGN TO "classify_report.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
+    FD RosterFile.
+    01 RosterRecord.
+       02 Roster-Age        PIC 99.
+       02 Roster-Grade      PIC 99.
+       02 Roster-CanVote    PIC X.
+       02 Roster-Pass       PIC X.
+
+    FD NumberFile.
+    01 NumberRecord.
+       02 NF-Digit          PIC X.
+
+    FD ClassifyReport.
+    01 ClassifyReportRecord.
+       02 CR-Prime          PIC 999.
+       02 CR-Odd            PIC 999.
+       02 CR-Even           PIC 999.
+       02 CR-LessThan5      PIC 999.
 
 WORKING-STORAGE SECTION.
 01 age pic 99.
-01 grade pic 99.
+01 grade pic 99 value zeros.
 01 score pic x(1) value "B".
 
 01 canVoteFlag pic 9.
        88 canVote  value 1.
        88 cantVote  value 0.
 
+01 passFlag pic x value "N".
+
 *> Used to demonstrate evaluate
 01 TestNumber  PIC X.
        *> Level 88 designates multiple values
@@ -32,6 +64,13 @@ WORKING-STORAGE SECTION.
        88  LessThan5   VALUE   "1" THRU "4".
        88  ANumber     VALUE   "0" THRU "9".
 
+01 WS-CLASSIFY-BATCH  pic x value "N".
+01 WS-NUMBER-EOF      pic x value "N".
+01 WS-PRIME-COUNT     pic 999 value zeros.
+01 WS-ODD-COUNT       pic 999 value zeros.
+01 WS-EVEN-COUNT      pic 999 value zeros.
+01 WS-LT5-COUNT       pic 999 value zeros.
+
 
 PROCEDURE DIVISION.
 display "enter age: " 
@@ -58,10 +97,12 @@ if age greater or equal to 18
 display "Go to college"
 end-if
 
-if score is passingScore then 
+if score is passingScore then
 display "You passed"
-else 
+move "Y" to passFlag
+else
 display "You failed"
+move "N" to passFlag
 end-if
 
 if score is not numeric then 
@@ -75,17 +116,58 @@ set cantVote to true
 end-if
 display "Vote " canVoteFlag
 
-display "enter a number or X to exit: "
-    accept TestNumber
-perform until not ANumber
-    evaluate true
-       when IsPrime display "Prime"
-       when isOdd   display "Odd"
-       when isEven  display "Even"
-       when LessThan5 display "less than 5"
-       when other display "default action"
-    end-evaluate
+display "Batch mode for number classification? (Y/N): "
+accept WS-CLASSIFY-BATCH
+
+if WS-CLASSIFY-BATCH = "Y" or WS-CLASSIFY-BATCH = "y"
+    open input NumberFile
+    open output ClassifyReport
+
+    read NumberFile
+        at end move "Y" to WS-NUMBER-EOF
+    end-read
+    perform until WS-NUMBER-EOF = "Y"
+        move NF-Digit to TestNumber
+        if IsPrime add 1 to WS-PRIME-COUNT end-if
+        if IsOdd add 1 to WS-ODD-COUNT end-if
+        if IsEven add 1 to WS-EVEN-COUNT end-if
+        if LessThan5 add 1 to WS-LT5-COUNT end-if
+
+        read NumberFile
+            at end move "Y" to WS-NUMBER-EOF
+        end-read
+    end-perform
+
+    move WS-PRIME-COUNT to CR-Prime
+    move WS-ODD-COUNT to CR-Odd
+    move WS-EVEN-COUNT to CR-Even
+    move WS-LT5-COUNT to CR-LessThan5
+    write ClassifyReportRecord
+
+    close NumberFile
+    close ClassifyReport
+    display "Batch report written to classify_report.dat"
+else
+    display "enter a number or X to exit: "
     accept TestNumber
-end-perform
+    perform until not ANumber
+        evaluate true
+           when IsPrime display "Prime"
+           when isOdd   display "Odd"
+           when isEven  display "Even"
+           when LessThan5 display "less than 5"
+           when other display "default action"
+        end-evaluate
+        accept TestNumber
+    end-perform
+end-if
+
+open extend RosterFile
+move age to Roster-Age
+move grade to Roster-Grade
+move canVoteFlag to Roster-CanVote
+move passFlag to Roster-Pass
+write RosterRecord
+close RosterFile
 
 STOP RUN.
