@@ -1,78 +1,298 @@
        >>SOURCE FORMAT FREE
 *> Tables contain multiple data items like arrays
 *> Indexes are called subscripts in COBOL and start
-*> at subscript 1 instead of 0. You define the 
+*> at subscript 1 instead of 0. You define the
 *> containing data with a record description.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. tutorial11.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Back the in-memory tables with files so data entered today
+*> is still here the next time this program runs
+*> OPTIONAL lets the first run OPEN INPUT on a file that doesn't
+*> exist yet instead of aborting - it just reads as empty
+       SELECT OPTIONAL FriendFile ASSIGN TO "friends.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL CustFile ASSIGN TO "custtable.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL OrderStateFile ASSIGN TO "orderstate.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+*> One line per populated Product/ProdSize entry - order entry output,
+*> not the OrderStateFile snapshot used to reload OrderTable
+       SELECT OrderLineFile ASSIGN TO "orderlines.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
- 
+FILE SECTION.
+FD FriendFile.
+       01 FriendRecord PIC X(15).
+
+*> Shared with CustTable's CustName entries via copybooks/CUSTREC.cpy
+*> so a customer's full shape (not just ID/name) round-trips through
+*> a save/reload cycle. Field names are renamed with the Rec prefix
+*> (same REPLACING trick CustomerReconcile.cbl uses for its two
+*> EOF flags) since CustTable's own CustName entries already use the
+*> unprefixed CUSTREC names and both live in this one program
+FD CustFile.
+       01 CustRecord.
+           COPY CUSTREC REPLACING ==LEVEL== BY ==02==
+                                  ==IDNum== BY ==CustRecIDNum==
+                                  ==FirstName== BY ==CustRecFName==
+                                  ==LastName== BY ==CustRecLName==
+                                  ==MailAddress== BY ==CustRecMailAddress==
+                                  ==Phone== BY ==CustRecPhone==
+                                  ==Email== BY ==CustRecEmail==
+                                  ==CustStatus== BY ==CustRecStatus==
+                                  ==CustActive== BY ==CustRecActive==
+                                  ==CustInactive== BY ==CustRecInactive==.
+
+FD OrderStateFile.
+       01 OrderStateRecord.
+           02 OrderRecProdName PIC X(10).
+           02 OrderRecSizes PIC X(6).
+
+FD OrderLineFile.
+       01 OrderLineRecord.
+           02 OrderLineProdName PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 OrderLineSize PIC A.
+
 WORKING-STORAGE SECTION.
+*> How many of each table's OCCURS slots are actually populated,
+*> loaded from file at startup and written back out at the end. The
+*> DEPENDING ON counters must be declared ahead of the tables they size
+01 FriendCount PIC 9(3) VALUE 0.
+01 CustCount PIC 9(3) VALUE 0.
+01 ProductCount PIC 9(3) VALUE 0.
+
 *> Declare a 1 dimensional table
+*> Sized from FriendCount (set by LoadTables) instead of a fixed
+*> literal, so the roster can grow past the original 4 friends
 01 Table1.
-       02  Friend  PIC X(15) OCCURS 4 TIMES.
- 
+       02  Friend  PIC X(15) OCCURS 1 TO 50 TIMES
+               DEPENDING ON FriendCount.
+
 *> Declare a multidimensional table
+*> Sized from CustCount instead of a fixed literal, so the table can
+*> grow past the original 5 customers
+*> INDEXED BY K so CustName can be searched the same way Product is
+*> Fields shared with coboltut.cbl's CustomerData/CustomerBackup's
+*> BackupRecord via copybooks/CUSTREC.cpy, so "a customer" has the
+*> same shape everywhere it's described
 01 CustTable.
-       02 CustName OCCURS 5 TIMES.
-           03 FName PIC X(15).
-           03 LName PIC X(15).
- 
+       02 CustName OCCURS 1 TO 50 TIMES DEPENDING ON CustCount
+               INDEXED BY K.
+           COPY CUSTREC REPLACING ==LEVEL== BY ==03==.
+
 *> Declare a table with indexes
+*> Sized from ProductCount instead of a fixed literal, so the catalog
+*> can grow past the original two SKUs. ProdSize stays a fixed OCCURS
+*> (GnuCOBOL only allows one variable-length OCCURS DEPENDING ON table
+*> per record, and it must be the last item) but its limit is raised
+*> well past the original 3 sizes. ASCENDING KEY enables binary
+*> SEARCH ALL, which needs entries kept in ProdName order
 01 OrderTable.
-       02 Product OCCURS 2 TIMES INDEXED BY I.
+       02 Product OCCURS 1 TO 50 TIMES DEPENDING ON ProductCount
+               ASCENDING KEY IS ProdName
+               INDEXED BY I.
            03 ProdName PIC X(10).
-           03 ProdSize OCCURS 3 TIMES INDEXED BY J.
-               04 SizeType PIC A.
- 
+           03 ProdSize OCCURS 6 TIMES INDEXED BY J.
+               04 SizeType PIC A VALUE SPACE.
+
+01 WS-IDX PIC 9(3).
+01 WS-JDX PIC 9(3).
+01 WS-FRIEND-EOF PIC X VALUE 'N'.
+01 WS-CUST-EOF PIC X VALUE 'N'.
+01 WS-ORDER-EOF PIC X VALUE 'N'.
+
 PROCEDURE DIVISION.
+       PERFORM LoadTables.
+
        *> Fill 1D table with data and output
-       MOVE 'Joy' TO Friend(1).
-       MOVE 'Willow' TO Friend(2).
-       MOVE 'Ivy' TO Friend(3).
+       IF FriendCount = 0
+           MOVE 3 TO FriendCount
+           MOVE 'Joy' TO Friend(1)
+           MOVE 'Willow' TO Friend(2)
+           MOVE 'Ivy' TO Friend(3)
+       END-IF.
        DISPLAY Friend(1).
        DISPLAY Table1.
- 
+
        *> Fill MD table with data and output
-       MOVE 'Paul' TO FName(1).
-       MOVE 'Smith' TO LName(1).
-       MOVE 'Sally' TO FName(2).
-       MOVE 'Smith' TO LName(2).
+       IF CustCount = 0
+           MOVE 2 TO CustCount
+           MOVE 1 TO IDNum(1)
+           MOVE 'Paul' TO FirstName(1)
+           MOVE 'Smith' TO LastName(1)
+           MOVE SPACES TO MailAddress(1)
+           MOVE SPACES TO Phone(1)
+           MOVE SPACES TO Email(1)
+           MOVE 'A' TO CustStatus(1)
+           MOVE 2 TO IDNum(2)
+           MOVE 'Sally' TO FirstName(2)
+           MOVE 'Smith' TO LastName(2)
+           MOVE SPACES TO MailAddress(2)
+           MOVE SPACES TO Phone(2)
+           MOVE SPACES TO Email(2)
+           MOVE 'A' TO CustStatus(2)
+       END-IF.
        DISPLAY CustName(1).
        DISPLAY CustTable.
-       
+
        *> Working with indexed tables
        *> Set index value with SET
        SET I J TO 1.
-       MOVE 'Blue Shirt' TO Product(I).
-       MOVE 'S' TO ProdSize(I,J).
-       *> Increment with SET
-       SET J UP BY 1
-       MOVE 'M' TO ProdSize(I,J).
-       *> Decrement with SET
-       SET J DOWN BY 1
-       *> Fill with product information
-       MOVE 'Blue ShirtSMLRed Shirt SML' TO OrderTable.
+       IF ProductCount = 0
+           MOVE 2 TO ProductCount
+           MOVE 'Blue Shirt' TO ProdName(I)
+           MOVE 'S' TO ProdSize(I,J)
+           *> Increment with SET
+           SET J UP BY 1
+           MOVE 'M' TO ProdSize(I,J)
+           SET J UP BY 1
+           MOVE 'L' TO ProdSize(I,J)
+           *> Move to the next product and fill its sizes too
+           SET I UP BY 1
+           SET J TO 1
+           MOVE 'Red Shirt' TO ProdName(I)
+           MOVE 'S' TO ProdSize(I,J)
+           SET J UP BY 1
+           MOVE 'M' TO ProdSize(I,J)
+           SET J UP BY 1
+           MOVE 'L' TO ProdSize(I,J)
+           *> Decrement back to the first product/size for what follows
+           SET I DOWN BY 1
+           SET J TO 1
+       END-IF.
        *> Increment I as we get products
-       PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I>2.
+       PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I > ProductCount.
+       PERFORM WriteOrderLines.
        GO TO LookUp.
- 
+
 GetProduct.
        DISPLAY Product(I).
        *> Get associated product sizes
-       PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J>3.
- 
+       PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J>6.
+
 GetSizes.
        DISPLAY ProdSize(I,J).
-       
+
 LookUp.
-       SET I TO 1.
-       *> Search will look for supplied value or
-       *> output Not Found
-       SEARCH Product
+       *> Binary search - needs Product kept in ascending ProdName
+       *> order, which is what the ASCENDING KEY clause above declares
+       SEARCH ALL Product
            AT END DISPLAY 'Product Not Found'
            WHEN ProdName(I) = 'Red Shirt'
                DISPLAY 'Red Shirt Found'
         END-SEARCH.
- 
-STOP RUN.
\ No newline at end of file
+
+       PERFORM LookUpCust.
+       PERFORM SaveTables.
+STOP RUN.
+
+LookUpCust.
+       SET K TO 1.
+       *> Linear WHEN-style lookup by name, the same pattern used for
+       *> Product above but without the ASCENDING KEY/SEARCH ALL since
+       *> CustName isn't kept in sorted order
+       SEARCH CustName
+           AT END DISPLAY 'Customer Not Found'
+           WHEN FirstName(K) = 'Sally' AND LastName(K) = 'Smith'
+               DISPLAY 'Sally Smith Found'
+       END-SEARCH.
+
+WriteOrderLines.
+       OPEN OUTPUT OrderLineFile.
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > ProductCount
+           PERFORM VARYING WS-JDX FROM 1 BY 1 UNTIL WS-JDX > 6
+               IF SizeType(WS-IDX, WS-JDX) NOT = SPACE
+                   MOVE SPACES TO OrderLineRecord
+                   MOVE ProdName(WS-IDX) TO OrderLineProdName
+                   MOVE SizeType(WS-IDX, WS-JDX) TO OrderLineSize
+                   WRITE OrderLineRecord
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+       CLOSE OrderLineFile.
+
+LoadTables.
+       OPEN INPUT FriendFile.
+       PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > 50 OR WS-FRIEND-EOF = 'Y'
+           READ FriendFile
+               AT END MOVE 'Y' TO WS-FRIEND-EOF
+           END-READ
+           IF WS-FRIEND-EOF NOT = 'Y'
+               ADD 1 TO FriendCount
+               MOVE FriendRecord TO Friend(WS-IDX)
+           END-IF
+       END-PERFORM.
+       CLOSE FriendFile.
+
+       OPEN INPUT CustFile.
+       PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > 50 OR WS-CUST-EOF = 'Y'
+           READ CustFile
+               AT END MOVE 'Y' TO WS-CUST-EOF
+           END-READ
+           IF WS-CUST-EOF NOT = 'Y'
+               ADD 1 TO CustCount
+               MOVE CustRecIDNum TO IDNum(WS-IDX)
+               MOVE CustRecFName TO FirstName(WS-IDX)
+               MOVE CustRecLName TO LastName(WS-IDX)
+               MOVE CustRecMailAddress TO MailAddress(WS-IDX)
+               MOVE CustRecPhone TO Phone(WS-IDX)
+               MOVE CustRecEmail TO Email(WS-IDX)
+               MOVE CustRecStatus TO CustStatus(WS-IDX)
+           END-IF
+       END-PERFORM.
+       CLOSE CustFile.
+
+       OPEN INPUT OrderStateFile.
+       PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > 50 OR WS-ORDER-EOF = 'Y'
+           READ OrderStateFile
+               AT END MOVE 'Y' TO WS-ORDER-EOF
+           END-READ
+           IF WS-ORDER-EOF NOT = 'Y'
+               ADD 1 TO ProductCount
+               MOVE OrderRecProdName TO ProdName(WS-IDX)
+               PERFORM VARYING WS-JDX FROM 1 BY 1 UNTIL WS-JDX > 6
+                   MOVE OrderRecSizes(WS-JDX:1) TO SizeType(WS-IDX, WS-JDX)
+               END-PERFORM
+           END-IF
+       END-PERFORM.
+       CLOSE OrderStateFile.
+
+SaveTables.
+       OPEN OUTPUT FriendFile.
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > FriendCount
+           MOVE Friend(WS-IDX) TO FriendRecord
+           WRITE FriendRecord
+       END-PERFORM.
+       CLOSE FriendFile.
+
+       OPEN OUTPUT CustFile.
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > CustCount
+           MOVE IDNum(WS-IDX) TO CustRecIDNum
+           MOVE FirstName(WS-IDX) TO CustRecFName
+           MOVE LastName(WS-IDX) TO CustRecLName
+           MOVE MailAddress(WS-IDX) TO CustRecMailAddress
+           MOVE Phone(WS-IDX) TO CustRecPhone
+           MOVE Email(WS-IDX) TO CustRecEmail
+           MOVE CustStatus(WS-IDX) TO CustRecStatus
+           WRITE CustRecord
+       END-PERFORM.
+       CLOSE CustFile.
+
+       OPEN OUTPUT OrderStateFile.
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > ProductCount
+           MOVE ProdName(WS-IDX) TO OrderRecProdName
+           MOVE SPACES TO OrderRecSizes
+           PERFORM VARYING WS-JDX FROM 1 BY 1 UNTIL WS-JDX > 6
+               MOVE SizeType(WS-IDX, WS-JDX) TO OrderRecSizes(WS-JDX:1)
+           END-PERFORM
+           WRITE OrderStateRecord
+       END-PERFORM.
+       CLOSE OrderStateFile.
