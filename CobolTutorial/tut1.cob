@@ -21,6 +21,9 @@ WORKING-STORAGE SECTION.
        02 SSGroup PIC 99.
        02 SSSerial PIC 9999.
 
+01 WS-SSN-VALID pic x value "Y".
+01 WS-MASK-CHOICE pic x.
+
 PROCEDURE DIVISION.
 DISPLAY "WHAT IS YOUR NAME? " WITH NO ADVANCING
 ACCEPT UserName
@@ -42,6 +45,34 @@ display "enter 3 values to SSNum"
     accept SSArea
     accept SSGroup
     accept SSSerial
-    display "Your social insurance number: " SSArea "-" SSGroup "-" SSSerial
-   
+
+*> Real SSN format/range rules: area can't be 000 or 666 or
+*> exceed 899, group can't be 00, serial can't be 0000
+    move "Y" to WS-SSN-VALID
+    if SSArea = 000 or SSArea = 666 or SSArea > 899
+        display "Invalid SSN area number: " SSArea
+        move "N" to WS-SSN-VALID
+    end-if
+    if SSGroup = 00
+        display "Invalid SSN group number: " SSGroup
+        move "N" to WS-SSN-VALID
+    end-if
+    if SSSerial = 0000
+        display "Invalid SSN serial number: " SSSerial
+        move "N" to WS-SSN-VALID
+    end-if
+
+    if WS-SSN-VALID = "Y"
+        display "Show only last 4 digits? (Y/N): "
+        accept WS-MASK-CHOICE
+        if WS-MASK-CHOICE = "Y" or WS-MASK-CHOICE = "y"
+            display "Your social insurance number: ***-**-" SSSerial
+        else
+            display "Your social insurance number: "
+                SSArea "-" SSGroup "-" SSSerial
+        end-if
+    else
+        display "Social insurance number rejected - not displayed"
+    end-if
+
 STOP RUN.
