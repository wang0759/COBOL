@@ -1,56 +1,124 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONSTANTS.
-	   AUTHOR. 	PEGGY FISHER.
-      *********************************************************************************
-      *  This program demonstrates the use of constant variables in a COBOL program   *
-      *********************************************************************************
-
-       ENVIRONMENT DIVISION.
-	   CONFIGURATION SECTION.
-	   SOURCE-COMPUTER. 
-	   OBJECT-COMPUTER.
-	   
-       INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-			             
-               
-       DATA DIVISION.
-       FILE SECTION.
-	  
-	   WORKING-STORAGE SECTION.
-		01   WS-TAX.
-		     05 WS-STATE-TAX	    PIC 9V99 VALUE 0.06.
-          
-        01   WS-TOTALS..
-		05   WS-ITEM-COST           PIC 999V99 VALUE ZEROES.
-		05   WS-ITEM-TOTAL          PIC 9999V99 VALUE ZEROES.
-		05   WS-TOTAL-COST	    PIC 99999V99.
-		05   WS-DISPLAY-TOTAL	    PIC $$$$$9.99.
-	01   WS-DONE                	    PIC X VALUE 'N'.
-          
-
-	   PROCEDURE DIVISION.
-		
-				   
+       IDENTIFICATION DIVISION.
+	   *> Renamed from CONSTANTS - taxCalculator.cbl also uses that
+	   *> PROGRAM-ID and is the one RetailUtilities.cbl's menu CALLs by
+	   *> name, so two same-named programs in one shop left which
+	   *> module actually got linked in as CONSTANTS.so up to build
+	   *> order. This standalone tutorial exercise gets the distinct name
+       PROGRAM-ID. CONSTANTS-CH02.
+	   AUTHOR. 	PEGGY FISHER.
+      *********************************************************************************
+      *  This program demonstrates the use of constant variables in a COBOL program   *
+      *********************************************************************************
+
+       ENVIRONMENT DIVISION.
+	   CONFIGURATION SECTION.
+	   SOURCE-COMPUTER.
+	   OBJECT-COMPUTER.
+
+       INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+	   *> Tax rates loaded from here at startup instead of being
+	   *> fixed by a compile-time VALUE. OPTIONAL so a first run
+	   *> with no rate file yet just keeps the defaults below
+	   SELECT OPTIONAL RateFile ASSIGN TO "taxrates.txt"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD RateFile.
+	   01 RateRecord.
+	       02 RateRecCode PIC X(4).
+	       02 FILLER      PIC X VALUE SPACE.
+	       02 RateRecRate PIC 9V99.
+
+	   WORKING-STORAGE SECTION.
+	    *> Rate is now looked up per item by category instead of
+	    *> one flat VALUE; WS-STATE-TAX holds whatever the lookup
+	    *> resolves it to for the category just entered
+		01   WS-TAX.
+		     05 WS-STATE-TAX	    PIC 9V99.
+		01   WS-CATEGORY               PIC X(4).
+
+	    *> Per-category tax rates. GEN keeps the old 0.06 flat
+	    *> rate as the fallback for an unrecognized code
+		01   WS-CAT-RATE-TABLE.
+		     05 FILLER PIC X(4) VALUE 'FOOD'.
+		     05 FILLER PIC 9V99 VALUE 0.02.
+		     05 FILLER PIC X(4) VALUE 'CLTH'.
+		     05 FILLER PIC 9V99 VALUE 0.04.
+		     05 FILLER PIC X(4) VALUE 'ELEC'.
+		     05 FILLER PIC 9V99 VALUE 0.08.
+		     05 FILLER PIC X(4) VALUE 'GEN '.
+		     05 FILLER PIC 9V99 VALUE 0.06.
+		01   WS-CAT-RATES REDEFINES WS-CAT-RATE-TABLE.
+		     05 WS-CAT-ENTRY OCCURS 4 TIMES
+		             INDEXED BY WS-CAT-IDX.
+		          10 WS-CAT-CODE PIC X(4).
+		          10 WS-CAT-RATE PIC 9V99.
+
+        01   WS-TOTALS.
+	    *> Widened from 999V99/9999V99/99999V99 so a real customer
+	    *> bill doesn't silently truncate above three digits
+		05   WS-ITEM-COST           PIC 9(6)V99 VALUE ZEROES.
+		05   WS-ITEM-TOTAL          PIC 9(6)V99 VALUE ZEROES.
+		05   WS-TOTAL-COST	    PIC 9(8)V99 VALUE ZEROES.
+		05   WS-DISPLAY-TOTAL	    PIC $$$$$$$$9.99.
+	01   WS-DONE                	    PIC X VALUE 'N'.
+	01   WS-RATE-EOF                   PIC X VALUE 'N'.
+
+
+	   PROCEDURE DIVISION.
+
+
 		0100-PROCESS-RECORDS.
 
-		  PERFORM 0200-GET-NEXT-ITEM.
+		  PERFORM 0150-LOAD-RATES.
+		  PERFORM 0200-GET-NEXT-ITEM WITH TEST AFTER
+		      UNTIL WS-DONE NOT = 'y' AND WS-DONE NOT = 'Y'.
 		  MOVE WS-TOTAL-COST TO WS-DISPLAY-TOTAL.
-	          DISPLAY “TOTAL: “, WS-DISPLAY-TOTAL.
+	          DISPLAY "TOTAL: ", WS-DISPLAY-TOTAL.
 
 		  STOP RUN.
 
 
 
-		0200—GET-NEXT-ITEM.
+		0150-LOAD-RATES.
+
+		  OPEN INPUT RateFile.
+		  PERFORM UNTIL WS-RATE-EOF = 'Y'
+		      READ RateFile
+		          AT END MOVE 'Y' TO WS-RATE-EOF
+		      END-READ
+		      IF WS-RATE-EOF NOT = 'Y'
+		        SET WS-CAT-IDX TO 1
+		        SEARCH WS-CAT-ENTRY
+		          WHEN WS-CAT-CODE(WS-CAT-IDX) = RateRecCode
+		            MOVE RateRecRate TO WS-CAT-RATE(WS-CAT-IDX)
+		        END-SEARCH
+		      END-IF
+		  END-PERFORM.
+		  CLOSE RateFile.
+
+
+
+		0200-GET-NEXT-ITEM.
+
+		  DISPLAY "Enter cost of your item: ".
+		  ACCEPT WS-ITEM-COST.
+		  DISPLAY "Enter category code (FOOD/CLTH/ELEC/GEN): ".
+		  ACCEPT WS-CATEGORY.
+		  SET WS-CAT-IDX TO 1.
+		  SEARCH WS-CAT-ENTRY
+		      AT END MOVE 0.06 TO WS-STATE-TAX
+		      WHEN WS-CAT-CODE(WS-CAT-IDX) = WS-CATEGORY
+		          MOVE WS-CAT-RATE(WS-CAT-IDX) TO WS-STATE-TAX
+		  END-SEARCH.
+		  MULTIPLY WS-STATE-TAX BY WS-ITEM-COST
+		      GIVING WS-ITEM-TOTAL.
+		  ADD WS-ITEM-COST WS-ITEM-TOTAL TO WS-TOTAL-COST.
+		  DISPLAY "Do you want to enter another item? y/n".
+		  ACCEPT WS-DONE.
+
 
-		  DISPLAY "Enter cost of your item: ".
-		  ACCEPT WS-ITEM-COST.
-		  ADD WS-ITEM-TOTAL TO WS-TOTAL-COST.
-		  MULTIPLY WS-STATE-TAX BY WS-ITEM-COST GIVING WS-ITEM-TOTAL.
-	          ADD WS-ITEM-TOTAL TO WS-TOTAL-COST.		  
-		  DISPLAY "Do you want to enter another item? y/n".
-		  ACCEPT WS-DONE.
-		  
-           
-         	  END PROGRAM CONSTANTS.
+         	  END PROGRAM CONSTANTS-CH02.
