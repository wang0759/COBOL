@@ -13,38 +13,92 @@
 	   
        INPUT-OUTPUT SECTION.
 	   FILE-CONTROL.
-			             
-               
+	   *> Batch mode: a cut list of radius values in, a
+	   *> circumference/area report out, one line per radius
+	   SELECT OPTIONAL RadiusFile ASSIGN TO "radius.dat"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT OPTIONAL CircleReport ASSIGN TO "circle_report.dat"
+	       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-	  
+	   FD RadiusFile.
+	   01 RadiusRecord.
+	       02 RF-RADIUS        PIC 9999V99.
+
+	   FD CircleReport.
+	   01 CircleReportRecord.
+	       02 CR-RADIUS         PIC ZZZ9.99.
+	       02 CR-CIRCUMFERENCE  PIC ZZZZ9.99.
+	       02 CR-AREA           PIC ZZZZ9.99.
+
 	   WORKING-STORAGE SECTION.
 		01   WS-CONSTANTS.
 		     05  WS-PI              PIC 9V99999 VALUE 3.14159.
 		01   WS-CIRCLE.
-             05 WS-AREA             PIC 999V99 VALUE ZEROES.
+             05 WS-AREA             PIC 9(7)V99 VALUE ZEROES.
              05 WS-RADIUS           PIC 9999V99 VALUE ZEROES.
              05 WS-CIRCUMFERENCE    PIC 99999V99 VALUE ZEROES.
         01   WS-DISPLAY-VALUES.
-             05 WS-DISPLAY-AREA          PIC ZZ99.99.
-             05 WS-DISPLAY-CIRCUMFERENCE PIC ZZ99.99.			 
-        
-          
+             05 WS-DISPLAY-AREA          PIC Z,ZZZ,ZZ9.99.
+             05 WS-DISPLAY-CIRCUMFERENCE PIC ZZ99.99.
+
+        01   WS-BATCH-MODE          PIC X VALUE 'N'.
+        01   WS-RADIUS-EOF          PIC X VALUE 'N'.
 
 	   PROCEDURE DIVISION.
-		
-				   
+
+
 		0100-PROCESS-RECORDS.
-		
-		   DISPLAY "Enter radius: ".
-           ACCEPT WS-RADIUS.
-           COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI *WS-RADIUS.
-           MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE.  
-           DISPLAY "Circle Circumference is: ", WS-DISPLAY-CIRCUMFERENCE.
-	
-		   
+
+		   DISPLAY "Batch mode? (Y/N): ".
+           ACCEPT WS-BATCH-MODE.
+
+           IF WS-BATCH-MODE = 'Y' OR WS-BATCH-MODE = 'y'
+               PERFORM 0200-BATCH-RUN
+           ELSE
+               DISPLAY "Enter radius: "
+               ACCEPT WS-RADIUS
+               PERFORM 0300-COMPUTE-CIRCLE
+               MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE
+               DISPLAY "Circle Circumference is: ",
+                   WS-DISPLAY-CIRCUMFERENCE
+               MOVE WS-AREA TO WS-DISPLAY-AREA
+               DISPLAY "Circle Area is: ", WS-DISPLAY-AREA
+           END-IF.
+
 		   STOP RUN.
-                    
-	        
-		   END PROGRAM CIRCLES.	
-        
+
+		0200-BATCH-RUN.
+
+		   OPEN INPUT RadiusFile.
+		   OPEN OUTPUT CircleReport.
+
+		   READ RadiusFile
+		       AT END MOVE 'Y' TO WS-RADIUS-EOF
+		   END-READ.
+
+		   PERFORM UNTIL WS-RADIUS-EOF = 'Y'
+		       MOVE RF-RADIUS TO WS-RADIUS
+		       PERFORM 0300-COMPUTE-CIRCLE
+		       MOVE WS-RADIUS TO CR-RADIUS
+		       MOVE WS-CIRCUMFERENCE TO CR-CIRCUMFERENCE
+		       MOVE WS-AREA TO CR-AREA
+		       WRITE CircleReportRecord
+
+		       READ RadiusFile
+		           AT END MOVE 'Y' TO WS-RADIUS-EOF
+		       END-READ
+		   END-PERFORM.
+
+		   CLOSE RadiusFile.
+		   CLOSE CircleReport.
+		   DISPLAY "Batch report written to circle_report.dat".
+
+		0300-COMPUTE-CIRCLE.
+
+		   COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI * WS-RADIUS.
+		   COMPUTE WS-AREA = WS-PI * WS-RADIUS * WS-RADIUS.
+
+		   END PROGRAM CIRCLES.
+
