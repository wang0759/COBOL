@@ -8,49 +8,120 @@ DATE-written. December,23,2020.
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> One record per vehicle, keyed by ID, holding its current
+    *> odometer reading
+    SELECT VehicleFile ASSIGN TO "vehicles.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS VehicleID
+        FILE STATUS IS WS-VEHICLE-STATUS.
 
+    *> Appended to whenever a newly-read odometer value is lower
+    *> than what's on file for that vehicle
+    SELECT OPTIONAL RollbackFile ASSIGN TO "odometer_exceptions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
+    FD VehicleFile.
+    01 VehicleRecord.
+       02 VehicleID         PIC X(6).
+       02 OdometerReading   PIC 9(6).
+
+    FD RollbackFile.
+    01 RollbackRecord.
+       02 RB-VehicleID      PIC X(6).
+       02 FILLER            PIC X VALUE SPACE.
+       02 RB-OldReading     PIC 9(6).
+       02 FILLER            PIC X VALUE SPACE.
+       02 RB-NewReading     PIC 9(6).
+       02 FILLER            PIC X VALUE SPACE.
+       02 RB-Message        PIC X(30) VALUE
+           "ROLLBACK - mileage went down".
 
 WORKING-STORAGE SECTION.
-01 Counters.
-   02 HundredsCount   PIC 99 VALUE ZEROS.
-   02 TensCount       PIC 99 VALUE ZEROS.
-   02 UnitsCount      PIC 99 VALUE ZEROS.
- 
-01 Odometer.
-   02 PrnHundreds     PIC 9.
-   02 FILLER          PIC X VALUE "-".
-   02 PrnTens         PIC 9.
-   02 FILLER          PIC X VALUE "-".
-   02 PrnUnits        PIC 9.
- 
+    01 WS-OLD-READING     PIC 9(6) VALUE ZERO.
+    01 WS-NEW-READING     PIC 9(6) VALUE ZERO.
+    01 WS-VEHICLE-FOUND   PIC X VALUE 'N'.
+    *> Set by OPEN/READ/WRITE/REWRITE against VehicleFile. "35" means
+    *> no vehicles.dat yet - a brand-new fleet's first run, not a
+    *> failure - so it is created with an OPEN OUTPUT before retrying
+    *> the OPEN I-O the rest of this program needs
+    01 WS-VEHICLE-STATUS  PIC XX.
+    *> Lets one run update as many vehicles in the fleet as the
+    *> operator needs instead of stopping after a single vehicle
+    01 WS-ANOTHER-VEHICLE PIC X VALUE 'Y'.
+
 PROCEDURE DIVISION.
 Begin.
-    DISPLAY "Using an out-of-line Perform".
-    PERFORM CountMileage
-            VARYING HundredsCount FROM 0 BY 1 UNTIL HundredsCount > 9
-            AFTER TensCount FROM 0 BY 1 UNTIL TensCount > 9
-            AFTER UnitsCount FROM 0 BY 1 UNTIL UnitsCount > 9
-     
-    DISPLAY "Now using in-line Perform"
-    PERFORM VARYING HundredsCount FROM 0 BY 1 UNTIL HundredsCount > 9
-        PERFORM VARYING TensCount FROM 0 BY 1 UNTIL TensCount > 9
-            PERFORM VARYING UnitsCount FROM 0 BY 1 UNTIL UnitsCount > 9
-                MOVE HundredsCount TO PrnHundreds
-                MOVE TensCount TO PrnTens
-                MOVE UnitsCount TO PrnUnits
-                DISPLAY "In - " Odometer
-            END-PERFORM
-        END-PERFORM
-    END-PERFORM
-    DISPLAY "End of odometer simulation."
+    OPEN I-O VehicleFile.
+    IF WS-VEHICLE-STATUS = "35"
+        *> No vehicles.dat yet - create it, then reopen I-O so the
+        *> rest of this program can READ/WRITE/REWRITE as normal
+        OPEN OUTPUT VehicleFile
+        CLOSE VehicleFile
+        OPEN I-O VehicleFile
+    END-IF.
+    IF WS-VEHICLE-STATUS NOT = "00"
+        DISPLAY "Unable to open VehicleFile, status " WS-VEHICLE-STATUS
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL WS-ANOTHER-VEHICLE = 'N'
+        PERFORM UpdateOneVehicle
+
+        DISPLAY "Update another vehicle? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-ANOTHER-VEHICLE
+    END-PERFORM.
+
+    CLOSE VehicleFile.
+    DISPLAY "End of odometer update.".
     STOP RUN.
- 
-CountMileage.
-   MOVE HundredsCount TO PrnHundreds
-   MOVE TensCount     TO PrnTens
-   MOVE UnitsCount    TO PrnUnits
-   DISPLAY "Out - " Odometer.
 
+UpdateOneVehicle.
+    DISPLAY "Enter vehicle ID: ".
+    ACCEPT VehicleID.
+    READ VehicleFile
+        INVALID KEY MOVE 'N' TO WS-VEHICLE-FOUND
+        NOT INVALID KEY MOVE 'Y' TO WS-VEHICLE-FOUND
+    END-READ.
+
+    IF WS-VEHICLE-FOUND = 'N'
+        *> Unknown VIN/vehicle ID - add it to the fleet rather than
+        *> refusing, since the lot gains trucks over time
+        DISPLAY "Vehicle not found, adding to fleet: " VehicleID
+        MOVE ZERO TO OdometerReading
+        WRITE VehicleRecord
+            INVALID KEY
+                DISPLAY "Unable to add vehicle " VehicleID
+        END-WRITE
+    ELSE
+        MOVE OdometerReading TO WS-OLD-READING
+        DISPLAY "Current odometer reading: " WS-OLD-READING
+        DISPLAY "Enter new odometer reading: "
+        ACCEPT WS-NEW-READING
+
+        IF WS-NEW-READING < WS-OLD-READING
+            PERFORM ReportRollback
+        END-IF
+
+        MOVE WS-NEW-READING TO OdometerReading
+        REWRITE VehicleRecord
+            INVALID KEY
+                DISPLAY "Unable to update odometer for " VehicleID
+        END-REWRITE
+        DISPLAY "Updated odometer reading: " OdometerReading
+    END-IF.
+
+ReportRollback.
+    DISPLAY "WARNING: odometer rollback detected for " VehicleID
+        " (" WS-OLD-READING " -> " WS-NEW-READING ")".
+    OPEN EXTEND RollbackFile.
+    MOVE VehicleID TO RB-VehicleID.
+    MOVE WS-OLD-READING TO RB-OldReading.
+    MOVE WS-NEW-READING TO RB-NewReading.
+    WRITE RollbackRecord.
+    CLOSE RollbackFile.
