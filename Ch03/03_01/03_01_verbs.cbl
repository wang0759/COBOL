@@ -4,11 +4,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          
-               
+      *> Name/birth-year/age triples, appended to for age-band
+      *> reporting instead of only being DISPLAYed on screen
+           SELECT OPTIONAL DEMOGRAPHICS ASSIGN TO "demographics.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-   
+       FD  DEMOGRAPHICS.
+       01  DEMOGRAPHICS-RECORD.
+           05  DEMO-FIRST-NAME     PIC X(10).
+           05  DEMO-BIRTH-YEAR     PIC 9999.
+           05  DEMO-AGE            PIC 999.
+
        WORKING-STORAGE SECTION.
        01  WS-AGE            PIC 999.
        01  WS-TEMP.
@@ -44,11 +52,21 @@
 		   MOVE WS-MONTH TO WS-DISPLAY-MONTH.
 		   MOVE WS-DAY TO WS-DISPLAY-DAY.
 		   MOVE WS-YEAR TO WS-DISPLAY-YEAR.
-		   COMPUTE WS-CURRENT-YEAR = WS-YEAR + 2000.
+      *> Century-window expansion instead of a hardcoded +2000, so
+      *> this keeps working once the current century rolls over
+		   CALL 'CENTURYWINDOW' USING WS-YEAR, WS-CURRENT-YEAR
+		   END-CALL.
 		   COMPUTE WS-AGE = WS-CURRENT-YEAR - WS-BIRTH-YEAR.
 		   DISPLAY "Today's date is: ", WS-DISPLAY-DATE.
 		   DISPLAY "Your age is: ", WS-AGE.
-		           
+
+		   OPEN EXTEND DEMOGRAPHICS.
+		   MOVE WS-FIRST-NAME TO DEMO-FIRST-NAME.
+		   MOVE WS-BIRTH-YEAR TO DEMO-BIRTH-YEAR.
+		   MOVE WS-AGE TO DEMO-AGE.
+		   WRITE DEMOGRAPHICS-RECORD.
+		   CLOSE DEMOGRAPHICS.
+
            STOP RUN.
            
           END PROGRAM INTROVERBS.
